@@ -0,0 +1,153 @@
+//BATCHRUN JOB (ACCTNO),'BATCH STREAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M
+//*--------------------------------------------------------------*
+//* DRIVER JCL FOR THE PGM01GB / PGM04 / PGM05 / COBDB2 BATCH     *
+//* STREAM.  EACH STEP RUNS ONLY IF THE PRIOR STEP DID NOT END    *
+//* WITH A RETURN CODE OF 4 OR HIGHER, SO A DATA ERROR CAUGHT     *
+//* UPSTREAM (E.G. PGM04'S RECONCILIATION MISMATCH) STOPS THE     *
+//* REST OF THE RUN INSTEAD OF LETTING IT PROCESS BAD DATA.       *
+//*                                                                *
+//* PGM04.OUTPUT, PGM05.OUTPUT, AND COBDB2.OUTPUT ARE GDG BASES    *
+//* SO EACH RUN'S EXTRACT IS KEPT AS ITS OWN GENERATION INSTEAD    *
+//* OF BEING OVERWRITTEN.  THE THREE BASES MUST BE DEFINED ONCE    *
+//* AHEAD OF TIME, E.G.:                                           *
+//*   DEFINE GDG (NAME(IBMUSER.ZUNIT.DEMO.BATCH.PGM04.OUTPUT)      *
+//*     LIMIT(14) SCRATCH NOEMPTY)                                 *
+//* (AND THE SAME FOR THE PGM05.OUTPUT AND COBDB2.OUTPUT BASES).   *
+//* A STEP CREATING A NEW GENERATION USES (+1); A LATER STEP IN    *
+//* THE SAME RUN THAT READS IT BACK BEFORE IT IS CATALOGUED ALSO   *
+//* USES (+1) - ONLY A SEPARATE, LATER JOB WOULD READ IT AS (0).   *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=PGM01GB
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDTRANIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.TRANIN,DISP=SHR
+//DDRPTOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM01GB.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDPARMIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM01GB.PARM,DISP=SHR
+//DDAUDIT  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM01GB.AUDIT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDAUDITOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.AUDITOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PGM04,COND=(3,LT,STEP010)
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDINPUT  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.INPUT,DISP=SHR
+//DDOUTPUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDRPTOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDPARMIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.PARM,DISP=SHR
+//DDCHKPT  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDDUPOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.DUPS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDAUDITOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.AUDITOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PGM05,COND=(3,LT,STEP020)
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDINPUT  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.OUTPUT(+1),DISP=SHR
+//DDOUTPUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM05.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDSORTWK DD UNIT=SYSDA,SPACE=(CYL,(10,10))
+//DDREJECT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM05.REJECT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDPARMIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM05.PARM,DISP=SHR
+//DDAUDITOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.AUDITOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=COBDB2,COND=(3,LT,STEP030)
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDOUTPUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.COBDB2.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDRPTOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.COBDB2.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDHIGHRPT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.COBDB2.HIGHRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDPARMIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.COBDB2.PARM,DISP=SHR
+//DDAUDITOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.AUDITOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DDCSVOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.COBDB2.CSVOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP050 ALWAYS RUNS, EVEN IF AN EARLIER STEP FAILED, SO A BAD    *
+//* RETURN CODE ANYWHERE IN THE STREAM STILL GETS PAGED OUT.         *
+//STEP050  EXEC PGM=PGM06,COND=EVEN
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDAUDITIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.AUDITOUT,DISP=SHR
+//DDALERT  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.ALERTOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=PGM07,COND=(3,LT,STEP030)
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDNAMEIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM05.OUTPUT(+1),DISP=SHR
+//DDKSDS   DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM05.NAMEKSDS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,KEYLEN=20,RKP=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* GENERIC RECONCILIATION UTILITY - HERE POINTED AT PGM04'S OWN     *
+//* INPUT/OUTPUT, BUT DDRECIN/DDRECOUT CAN BE REDIRECTED AT ANY      *
+//* OTHER COPY-STYLE STEP'S FILES WITHOUT CHANGING THE PROGRAM.      *
+//STEP070  EXEC PGM=PGM08,COND=(3,LT,STEP020)
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDPARMIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.RECON.PARM,DISP=SHR
+//DDRECIN  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.INPUT,DISP=SHR
+//DDRECOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM04.OUTPUT(+1),DISP=SHR
+//DDRPTOUT DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.PGM08.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP080 ALWAYS RUNS, EVEN IF AN EARLIER STEP FAILED, AND IS THE   *
+//* LAST STEP IN THE STREAM - IT DISPLAYS A ONE-PAGE SUMMARY OF       *
+//* EVERY STEP'S AUDIT RECORD (PROGRAM, START/END TIME, RC, RECORD    *
+//* COUNT) TO SYSOUT SO THE WHOLE RUN CAN BE REVIEWED WITHOUT         *
+//* OPENING EACH STEP'S OWN OUTPUT.                                   *
+//STEP080  EXEC PGM=PGM10,COND=EVEN
+//STEPLIB  DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.LOADLIB,DISP=SHR
+//DDAUDITIN DD DSN=IBMUSER.ZUNIT.DEMO.BATCH.AUDITOUT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
