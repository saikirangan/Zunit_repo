@@ -0,0 +1,13 @@
+      * Shared run-date header / record-count trailer layout for an     00003000
+      * output file, COPY'd as a REDEFINES of the file's normal 01-     00004000
+      * level record so PGM04, PGM05, and COBDB2 can each wrap their    00005000
+      * OUTFILE with the same self-validating header and trailer        00006000
+      * shape a receiving system can check without a side-channel       00007000
+      * job log.                                                       00008000
+           05 HT-FLAG          PIC X(3).                                00010000
+               88 HT-IS-HEADER     VALUE 'HDR'.                         00020000
+               88 HT-IS-TRAILER    VALUE 'TRL'.                         00030000
+           05 HT-RUN-DATE       PIC 9(8).                               00040000
+           05 HT-RUN-TIME       PIC 9(8).                               00050000
+           05 HT-RECORD-COUNT   PIC 9(7).                               00060000
+           05 FILLER            PIC X(54).                              00070000
