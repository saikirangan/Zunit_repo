@@ -0,0 +1,9 @@
+      * Shared control-card layout for the PARMLIB-style parameter      00003000
+      * files read by PGM01GB, PGM04, PGM05, and COBDB2.  Each card     00004000
+      * carries one KEYWORD and its VALUE; a program reads cards        00005000
+      * until end of file and applies whichever keywords it knows.      00006000
+      * Numeric values must be supplied zero-filled and right-          00007000
+      * justified in the first 9 bytes of the value area.               00008000
+           05 PARM-KEY         PIC X(20).                               00010000
+           05 PARM-VALUE-TEXT  PIC X(60).                               00020000
+           05 PARM-VALUE-NUM REDEFINES PARM-VALUE-TEXT PIC 9(9).        00030000
