@@ -0,0 +1,12 @@
+      * Standard batch return-code values shared across the batch       00003000
+      * suite (PGM01GB, PGM02GB, PGM04, PGM05, COBDB2) so job           00004000
+      * scheduler COND logic can trust RETURN-CODE consistently.        00005000
+      *   00 = OK            04 = WARNING                               00006000
+      *   08 = DATA ERROR    12 = DB2/IO ERROR                          00007000
+      *   16 = ABEND-WORTHY                                             00008000
+           05 WS-RETURN-CODE  PIC 9(2) VALUE 0.                         00010000
+               88 WS-RC-OK           VALUE 00.                          00020000
+               88 WS-RC-WARNING      VALUE 04.                          00030000
+               88 WS-RC-DATA-ERROR   VALUE 08.                          00040000
+               88 WS-RC-IO-ERROR     VALUE 12.                          00050000
+               88 WS-RC-ABEND-WORTHY VALUE 16.                          00060000
