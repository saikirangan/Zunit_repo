@@ -0,0 +1,13 @@
+      * Shared one-record-per-run audit trail layout, COPY'd under      00003000
+      * an 01 level by every batch program in this suite so a run       00004000
+      * can be pulled from a single AUDITOUT dataset instead of         00005000
+      * digging through separate job logs.                              00006000
+           05 AUD-PROGRAM             PIC X(8).                         00010000
+           05 AUD-START-DATE          PIC 9(8).                         00020000
+           05 AUD-START-TIME          PIC 9(8).                         00030000
+           05 AUD-END-DATE            PIC 9(8).                         00040000
+           05 AUD-END-TIME            PIC 9(8).                         00050000
+           05 AUD-RECORDS-PROCESSED   PIC 9(7).                         00060000
+           05 AUD-RETURN-CODE         PIC 9(2).                         00070000
+           05 AUD-ELAPSED-SECONDS     PIC 9(5).                         00075000
+           05 FILLER                  PIC X(26).                        00080000
