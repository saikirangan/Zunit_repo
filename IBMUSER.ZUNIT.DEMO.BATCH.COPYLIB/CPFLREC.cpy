@@ -0,0 +1,8 @@
+      * Shared name-extract record layout, COPY'd under an 01 level     00005000
+      * by each program that reads or writes this flat-file shape.      00006000
+           05 FL-NAME       PIC X(20).                                  00010000
+           05 FL-EMP-ID     PIC X(8).                                   00020000
+           05 FL-DEPT-CODE  PIC X(4).                                   00030000
+           05 FL-EFF-DATE   PIC 9(8).                                   00040000
+           05 FL-SALARY     PIC 9(8)V99.                                00045000
+           05 FILLER        PIC X(30).                                  00050000
