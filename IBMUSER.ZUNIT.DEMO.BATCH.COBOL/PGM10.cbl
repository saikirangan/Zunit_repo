@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID.   PGM10.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00031000
+       FILE-CONTROL.                                                    00032000
+                SELECT AUDITIN ASSIGN TO DDAUDITIN                      00033000
+                ORGANIZATION IS SEQUENTIAL.                             00034000
+       DATA DIVISION.                                                   00037000
+       FILE SECTION.                                                    00038000
+       FD AUDITIN                                                       00039000
+            RECORDING MODE IS F.                                        00040000
+       01 AUD-REC.                                                      00041000
+          COPY CPAUDIT.                                                 00041100
+       WORKING-STORAGE SECTION.                                         00049000
+       01 WS-AUDIT-EOF-SW  PIC X(1) VALUE 'N'.                          00050000
+           88 WS-AUDIT-EOF     VALUE 'Y'.                               00060000
+       01 WS-STEP-COUNT    PIC 9(3) VALUE 0.                            00070000
+       01 WS-WARNING-COUNT PIC 9(3) VALUE 0.                            00071000
+       01 WS-HIGH-RC       PIC 9(2) VALUE 0.                            00072000
+       01 WS-TOTAL-RECS    PIC 9(9) VALUE 0.                            00073000
+       01 WS-SUMMARY-LINE  PIC X(80).                                   00080000
+       01 WS-RETCD.                                                     00090000
+           COPY CPRETCD.                                                00100000
+       PROCEDURE DIVISION.                                              00110000
+       MAIN-ROUTINE.                                                    00120000
+            OPEN INPUT AUDITIN.                                         00130000
+            PERFORM DISPLAY-REPORT-HEADER.                              00140000
+            PERFORM UNTIL WS-AUDIT-EOF                                  00150000
+               READ AUDITIN                                             00160000
+                 AT END SET WS-AUDIT-EOF TO TRUE                        00170000
+                 NOT AT END PERFORM DISPLAY-ONE-AUDIT-REC               00180000
+               END-READ                                                 00190000
+            END-PERFORM.                                                00200000
+            CLOSE AUDITIN.                                              00210000
+            PERFORM DISPLAY-REPORT-TRAILER.                             00220000
+            SET WS-RC-OK TO TRUE.                                       00230000
+            IF WS-HIGH-RC NOT = 00 THEN                                 00240000
+               SET WS-RC-WARNING TO TRUE                                00250000
+            END-IF.                                                     00260000
+            MOVE WS-RETURN-CODE TO RETURN-CODE.                         00270000
+            GOBACK.                                                     00280000
+       DISPLAY-REPORT-HEADER.                                           00290000
+            DISPLAY '---------------------------------------------'.    00300000
+            DISPLAY 'BATCH RUN SUMMARY'.                                00310000
+            DISPLAY '---------------------------------------------'.    00320000
+            DISPLAY 'PROGRAM  STARTED   ENDED     RC  RECORDS'.         00330000
+       DISPLAY-ONE-AUDIT-REC.                                           00340000
+            ADD 1 TO WS-STEP-COUNT.                                     00350000
+            ADD AUD-RECORDS-PROCESSED TO WS-TOTAL-RECS.                 00360000
+            IF AUD-RETURN-CODE NOT = 00 THEN                            00370000
+               ADD 1 TO WS-WARNING-COUNT                                00380000
+            END-IF.                                                     00390000
+            IF AUD-RETURN-CODE > WS-HIGH-RC THEN                        00400000
+               MOVE AUD-RETURN-CODE TO WS-HIGH-RC                       00410000
+            END-IF.                                                     00420000
+            MOVE SPACES TO WS-SUMMARY-LINE.                             00430000
+            STRING AUD-PROGRAM                                          00440000
+               ' ' AUD-START-TIME                                       00450000
+               ' ' AUD-END-TIME                                         00460000
+               '  ' AUD-RETURN-CODE                                     00470000
+               '  ' AUD-RECORDS-PROCESSED                               00480000
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE                   00490000
+            END-STRING.                                                 00500000
+            DISPLAY WS-SUMMARY-LINE.                                    00510000
+       DISPLAY-REPORT-TRAILER.                                          00520000
+            DISPLAY '---------------------------------------------'.    00530000
+            DISPLAY 'STEPS REPORTED  : ' WS-STEP-COUNT.                 00540000
+            DISPLAY 'STEPS WITH RC>00: ' WS-WARNING-COUNT.              00550000
+            DISPLAY 'WORST RC IN RUN : ' WS-HIGH-RC.                    00560000
+            DISPLAY 'TOTAL RECORDS   : ' WS-TOTAL-RECS.                 00570000
+            DISPLAY '---------------------------------------------'.    00580000
