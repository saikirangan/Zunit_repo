@@ -1,39 +1,195 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID.   PGM05.                                             00020003
-       ENVIRONMENT DIVISION.                                            00030000
-       INPUT-OUTPUT SECTION.                                            00031000
-       FILE-CONTROL.                                                    00032000
-                SELECT INFILE ASSIGN TO DDINPUT                         00033000
-                ORGANIZATION IS SEQUENTIAL.                             00034000
-                SELECT OUTFILE ASSIGN TO DDOUTPUT                       00035000
-                ORGANIZATION IS SEQUENTIAL.                             00036000
-       DATA DIVISION.                                                   00037000
-       FILE SECTION.                                                    00038000
-       FD INFILE                                                        00039000
-            RECORDING MODE IS F.                                        00040000
-       01 FL-REC.                                                       00041000
-          05 FL-NAME  PIC X(20).                                        00042002
-          05 FILLER   PIC X(60).                                        00043002
-       FD OUTFILE                                                       00044000
-            RECORDING MODE IS F.                                        00045000
-       01 FL-OUTREC.                                                    00046000
-          05 FL-NAME  PIC X(20).                                        00047002
-          05 FILLER   PIC X(60).                                        00048002
-       WORKING-STORAGE SECTION.                                         00049000
-       01 WS-NAME     PIC  X(20).                                       00050004
-       01 WS-EOF      PIC  A VALUE SPACE.                               00060000
-       PROCEDURE DIVISION.                                              00070000
-            OPEN INPUT INFILE.                                          00080000
-            OPEN OUTPUT OUTFILE.                                        00081000
-            PERFORM UNTIL WS-EOF = 'Y'                                  00082000
-               READ INFILE INTO WS-NAME                                 00083000
-                 AT END MOVE 'Y' TO WS-EOF                              00084000
-                 NOT AT END PERFORM A000-WRITE-PARA                     00085000
-               END-READ                                                 00086000
-            END-PERFORM.                                                00087000
-            CLOSE INFILE.                                               00088000
-            GOBACK.                                                     00089004
-       A000-WRITE-PARA.                                                 00090000
-           MOVE WS-NAME TO FL-OUTREC.                                   00100000
-           WRITE FL-OUTREC                                              00110000
-           END-WRITE.                                                   00120000
\ No newline at end of file
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID.   PGM05.                                             00020003
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00031000
+       FILE-CONTROL.                                                    00032000
+                SELECT INFILE ASSIGN TO DDINPUT                         00033000
+                ORGANIZATION IS SEQUENTIAL.                             00034000
+                SELECT OUTFILE ASSIGN TO DDOUTPUT                       00035000
+                ORGANIZATION IS SEQUENTIAL.                             00036000
+                SELECT SORTWRK ASSIGN TO DDSORTWK.                      00036100
+                SELECT REJFILE ASSIGN TO DDREJECT                       00036200
+                ORGANIZATION IS SEQUENTIAL.                             00036300
+                SELECT PARMFILE ASSIGN TO DDPARMIN                      00036400
+                ORGANIZATION IS SEQUENTIAL.                             00036500
+                SELECT AUDITOUT ASSIGN TO DDAUDITOUT                    00036600
+                ORGANIZATION IS SEQUENTIAL.                             00036700
+       DATA DIVISION.                                                   00037000
+       FILE SECTION.                                                    00038000
+       FD INFILE                                                        00039000
+            RECORDING MODE IS F.                                        00040000
+       01 FL-REC.                                                       00041000
+          COPY CPFLREC.                                                 00041100
+       FD OUTFILE                                                       00044000
+            RECORDING MODE IS F.                                        00045000
+       01 FL-OUTREC.                                                    00046000
+          COPY CPFLREC.                                                 00046100
+       01 FL-OUTREC-HT REDEFINES FL-OUTREC.                              00046200
+          COPY CPHDRTRL.                                                 00046300
+       SD SORTWRK.                                                      00048100
+       01 SRT-REC.                                                      00048200
+          COPY CPFLREC.                                                 00048250
+       FD REJFILE                                                       00048500
+            RECORDING MODE IS F.                                        00048600
+       01 REJ-REC.                                                      00048700
+          05 REJ-NAME    PIC X(20).                                     00048800
+          05 REJ-REASON  PIC X(30).                                     00048900
+          05 FILLER      PIC X(30).                                     00049010
+       FD PARMFILE                                                      00049015
+            RECORDING MODE IS F.                                        00049020
+       01 PARM-CARD.                                                    00049025
+          COPY CPPARMCD.                                                00049030
+       FD AUDITOUT                                                      00049032
+            RECORDING MODE IS F.                                        00049034
+       01 AUD-REC.                                                      00049036
+          COPY CPAUDIT.                                                 00049038
+       WORKING-STORAGE SECTION.                                         00049000
+       01 WS-FL-REC.                                                    00049100
+          COPY CPFLREC.                                                 00049200
+       01 WS-FL-REC-HT REDEFINES WS-FL-REC.                             00049150
+          COPY CPHDRTRL.                                                00049175
+       01 WS-NAME     PIC  X(20).                                       00050004
+       01 WS-EOF      PIC  A VALUE SPACE.                               00060000
+       01 WS-NAME-VALID-SW PIC X(1) VALUE 'Y'.                          00060100
+           88 WS-NAME-VALID   VALUE 'Y'.                                 00060200
+           88 WS-NAME-INVALID VALUE 'N'.                                 00060300
+       01 WS-REJECT-REASON PIC X(30) VALUE SPACES.                      00060400
+       01 WS-NAME-CASE     PIC X(1) VALUE 'U'.                          00060500
+           88 WS-NAME-CASE-UPPER  VALUE 'U'.                             00060600
+           88 WS-NAME-CASE-LOWER  VALUE 'L'.                             00060700
+       01 WS-PARM-EOF-SW   PIC X(1) VALUE 'N'.                          00060800
+           88 WS-PARM-EOF      VALUE 'Y'.                                00060900
+       01 WS-COUNT-REJECTED PIC 9(7) VALUE 0.                           00061000
+       01 WS-COUNT-WRITTEN  PIC 9(7) VALUE 0.                           00061050
+       01 WS-RETCD.                                                     00061100
+           COPY CPRETCD.                                                 00061200
+       01 WS-AUD-START-DATE PIC 9(8).                                   00061300
+       01 WS-AUD-START-TIME PIC 9(8).                                   00061400
+       PROCEDURE DIVISION.                                              00070000
+            ACCEPT WS-AUD-START-DATE FROM DATE YYYYMMDD.                00070050
+            ACCEPT WS-AUD-START-TIME FROM TIME.                         00070080
+            PERFORM READ-CASE-PARM.                                     00070100
+            SORT SORTWRK                                                00071000
+               ON ASCENDING KEY FL-NAME OF SRT-REC                      00072000
+               INPUT PROCEDURE IS P100-RELEASE-SORT-RECS                00073000
+               OUTPUT PROCEDURE IS P200-WRITE-SORTED-RECS.              00074000
+            SET WS-RC-OK TO TRUE.                                       00088990
+            IF WS-COUNT-REJECTED > 0 THEN                               00088995
+               SET WS-RC-WARNING TO TRUE                                 00088997
+            END-IF.                                                     00088999
+            MOVE WS-RETURN-CODE TO RETURN-CODE.                         00089000
+            PERFORM WRITE-RUN-AUDIT-REC.                                00089002
+            GOBACK.                                                     00089004
+       P100-RELEASE-SORT-RECS.                                          00075000
+            OPEN INPUT INFILE.                                          00080000
+            OPEN OUTPUT REJFILE.                                        00080100
+            PERFORM UNTIL WS-EOF = 'Y'                                  00082000
+               READ INFILE INTO WS-FL-REC                               00083000
+                 AT END MOVE 'Y' TO WS-EOF                              00084000
+                 NOT AT END                                             00084100
+                    IF HT-IS-HEADER OF WS-FL-REC-HT OR                  00084105
+                       HT-IS-TRAILER OF WS-FL-REC-HT THEN               00084107
+                       CONTINUE                                          00084110
+                    ELSE                                                 00084115
+                       MOVE FL-NAME OF WS-FL-REC TO WS-NAME              00084120
+                       PERFORM A010-VALIDATE-NAME                       00084150
+                       IF WS-NAME-VALID THEN                             00084160
+                          MOVE WS-FL-REC TO SRT-REC                      00084200
+                          RELEASE SRT-REC                                00084400
+                       ELSE                                              00084170
+                          PERFORM A020-WRITE-REJECT                     00084180
+                       END-IF                                            00084190
+                    END-IF                                               00084195
+               END-READ                                                 00086000
+            END-PERFORM.                                                00087000
+            CLOSE INFILE.                                               00088000
+            CLOSE REJFILE.                                              00088050
+       P200-WRITE-SORTED-RECS.                                          00088100
+            OPEN OUTPUT OUTFILE.                                        00081000
+            PERFORM Z010-WRITE-OUT-HEADER.                              00088150
+            MOVE SPACE TO WS-EOF.                                       00088200
+            PERFORM UNTIL WS-EOF = 'Y'                                  00088300
+               RETURN SORTWRK                                           00088400
+                 AT END MOVE 'Y' TO WS-EOF                              00088500
+                 NOT AT END                                             00088600
+                    MOVE SRT-REC TO WS-FL-REC                            00088700
+                    PERFORM A000-WRITE-PARA                             00085000
+               END-RETURN                                                00088800
+            END-PERFORM.                                                00088900
+            PERFORM Z020-WRITE-OUT-TRAILER.                             00088920
+            CLOSE OUTFILE.                                              00088950
+       Z010-WRITE-OUT-HEADER.                                           00088930
+            MOVE SPACES TO FL-OUTREC-HT.                                00088931
+            SET HT-IS-HEADER OF FL-OUTREC-HT TO TRUE.                   00088932
+            MOVE WS-AUD-START-DATE TO HT-RUN-DATE OF FL-OUTREC-HT.      00088933
+            MOVE WS-AUD-START-TIME TO HT-RUN-TIME OF FL-OUTREC-HT.      00088934
+            WRITE FL-OUTREC.                                             00088935
+       Z020-WRITE-OUT-TRAILER.                                          00088940
+            MOVE SPACES TO FL-OUTREC-HT.                                00088941
+            SET HT-IS-TRAILER OF FL-OUTREC-HT TO TRUE.                  00088942
+            MOVE WS-COUNT-WRITTEN TO HT-RECORD-COUNT OF FL-OUTREC-HT.   00088943
+            WRITE FL-OUTREC.                                             00088944
+       READ-CASE-PARM.                                                  00089010
+            OPEN INPUT PARMFILE.                                        00089020
+            PERFORM UNTIL WS-PARM-EOF                                   00089030
+               READ PARMFILE                                             00089040
+                 AT END SET WS-PARM-EOF TO TRUE                          00089050
+                 NOT AT END PERFORM APPLY-PARM-CARD                      00089060
+               END-READ                                                  00089070
+            END-PERFORM.                                                 00089080
+            CLOSE PARMFILE.                                             00089090
+       APPLY-PARM-CARD.                                                 00089100
+            EVALUATE PARM-KEY                                            00089110
+                WHEN 'CASE'                                              00089120
+                   IF PARM-VALUE-TEXT (1:1) = 'U' OR                     00089130
+                      PARM-VALUE-TEXT (1:1) = 'L' THEN                   00089140
+                      MOVE PARM-VALUE-TEXT (1:1) TO WS-NAME-CASE          00089150
+                   END-IF                                                 00089160
+                WHEN OTHER                                               00089170
+                   CONTINUE                                              00089180
+            END-EVALUATE.                                               00089190
+       WRITE-RUN-AUDIT-REC.                                             00089200
+            MOVE SPACES TO AUD-REC.                                     00089210
+            MOVE 'PGM05' TO AUD-PROGRAM.                                00089220
+            MOVE WS-AUD-START-DATE TO AUD-START-DATE.                   00089230
+            MOVE WS-AUD-START-TIME TO AUD-START-TIME.                   00089240
+            ACCEPT AUD-END-DATE FROM DATE YYYYMMDD.                     00089250
+            ACCEPT AUD-END-TIME FROM TIME.                              00089260
+            MOVE WS-COUNT-WRITTEN TO AUD-RECORDS-PROCESSED.             00089270
+            MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.                     00089280
+            MOVE 0 TO AUD-ELAPSED-SECONDS.                              00089285
+            OPEN OUTPUT AUDITOUT.                                       00089290
+            WRITE AUD-REC.                                              00089295
+            CLOSE AUDITOUT.                                             00089298
+       A000-WRITE-PARA.                                                 00090000
+           IF WS-NAME-CASE-LOWER THEN                                    00094500
+              INSPECT FL-NAME OF WS-FL-REC                               00094600
+                 CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'                 00094700
+                         TO 'abcdefghijklmnopqrstuvwxyz'                 00094800
+           ELSE                                                          00094900
+              INSPECT FL-NAME OF WS-FL-REC                               00095000
+                 CONVERTING 'abcdefghijklmnopqrstuvwxyz'                 00095100
+                         TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'                 00095200
+           END-IF.                                                       00095300
+           MOVE WS-FL-REC TO FL-OUTREC.                                 00100000
+           WRITE FL-OUTREC                                              00110000
+           END-WRITE.                                                   00120000
+           ADD 1 TO WS-COUNT-WRITTEN.                                   00120500
+       A010-VALIDATE-NAME.                                              00121000
+           SET WS-NAME-VALID TO TRUE.                                    00121100
+           MOVE SPACES TO WS-REJECT-REASON.                              00121200
+           IF WS-NAME = SPACES THEN                                      00121300
+              SET WS-NAME-INVALID TO TRUE                                00121400
+              MOVE 'BLANK NAME' TO WS-REJECT-REASON                      00121500
+           ELSE                                                          00121600
+              IF WS-NAME IS NOT ALPHABETIC THEN                          00121700
+                 SET WS-NAME-INVALID TO TRUE                             00121800
+                 MOVE 'NON-ALPHABETIC CONTENT' TO WS-REJECT-REASON       00121900
+              END-IF                                                     00122000
+           END-IF.                                                       00122100
+       A020-WRITE-REJECT.                                               00123000
+           MOVE SPACES TO REJ-REC.                                       00123100
+           MOVE WS-NAME TO REJ-NAME.                                     00123200
+           MOVE WS-REJECT-REASON TO REJ-REASON.                          00123300
+           WRITE REJ-REC.                                                00123400
+           ADD 1 TO WS-COUNT-REJECTED.                                   00123500
