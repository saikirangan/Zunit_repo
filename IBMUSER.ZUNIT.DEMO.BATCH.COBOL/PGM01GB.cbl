@@ -1,23 +1,236 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM01GB.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUMBER-A PIC 9(5).
-       01 WS-NUMBER-B PIC 9(5).
-       01 WS-RESULT-B PIC 9(6).
-       01 WS-CALLED-PGM PIC X(8) VALUE 'PGM02GB'.
-       PROCEDURE DIVISION.
-       MAIN-ROUTINE.
-            ACCEPT WS-NUMBER-A.
-            ACCEPT WS-NUMBER-B.
-            DISPLAY 'Program A is calling Program B'.
-
-            CALL WS-CALLED-PGM USING WS-NUMBER-A, WS-NUMBER-B,
-                                          WS-RESULT-B.
-            DISPLAY 'Result from Program B: ' WS-RESULT-B.
-            IF WS-RESULT-B > 100 THEN
-               DISPLAY 'GREATER THAN 100'
-            ELSE
-               DISPLAY 'NOT GREATER THAN 100'
-            END-IF
-            GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM01GB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT TRANFILE ASSIGN TO DDTRANIN
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT RPTFILE ASSIGN TO DDRPTOUT
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT PARMFILE ASSIGN TO DDPARMIN
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT AUDITFILE ASSIGN TO DDAUDIT
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT AUDITOUT ASSIGN TO DDAUDITOUT
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANFILE
+            RECORDING MODE IS F.
+       01 TRAN-REC.
+           05 TRAN-NUMBER-A     PIC 9(5).
+           05 TRAN-NUMBER-B     PIC 9(5).
+           05 TRAN-OPERATION    PIC X(1).
+           05 FILLER            PIC X(69).
+       FD RPTFILE
+            RECORDING MODE IS F.
+       01 RPT-LINE PIC X(80).
+       FD PARMFILE
+            RECORDING MODE IS F.
+       01 PARM-CARD.
+           COPY CPPARMCD.
+       FD AUDITFILE
+            RECORDING MODE IS F.
+       01 AUDIT-REC.
+           05 AUDIT-DATE        PIC 9(8).
+           05 AUDIT-TIME        PIC 9(8).
+           05 AUDIT-NUMBER-A    PIC 9(5).
+           05 AUDIT-NUMBER-B    PIC 9(5).
+           05 AUDIT-OPERATION   PIC X(1).
+           05 AUDIT-RESULT-B    PIC 9(6).
+           05 AUDIT-RETURN-CODE PIC 9(2).
+           05 FILLER            PIC X(45).
+       FD AUDITOUT
+            RECORDING MODE IS F.
+       01 AUD-REC.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       01 WS-NUMBER-A PIC 9(5).
+       01 WS-NUMBER-B PIC 9(5).
+       01 WS-RESULT-B PIC 9(6).
+       01 WS-OPERATION-CODE PIC X(1) VALUE 'A'.
+       01 WS-CALLED-RC PIC 9(2).
+           88 WS-CALLED-RC-OK       VALUE 00.
+           88 WS-CALLED-RC-OVERFLOW VALUE 12.
+       01 WS-CALLED-PGM PIC X(8) VALUE 'PGM02GB'.
+       01 WS-EOF-TRAN PIC X(1) VALUE 'N'.
+           88 END-OF-TRANFILE VALUE 'Y'.
+       01 WS-VALID-SW PIC X(1) VALUE 'Y'.
+           88 WS-INPUT-VALID VALUE 'Y'.
+           88 WS-INPUT-INVALID VALUE 'N'.
+       01 WS-COUNT-PROCESSED    PIC 9(7) VALUE 0.
+       01 WS-COUNT-REJECTED     PIC 9(7) VALUE 0.
+       01 WS-COUNT-OVERFLOW     PIC 9(7) VALUE 0.
+       01 WS-COUNT-OVER-THRESH  PIC 9(7) VALUE 0.
+       01 WS-SUM-RESULT-B       PIC 9(9) VALUE 0.
+       01 WS-AVG-RESULT-B       PIC 9(7)V99 VALUE 0.
+       01 WS-AVG-RESULT-B-ED    PIC ZZZZZZ9.99.
+       01 WS-THRESHOLD          PIC 9(5) VALUE 100.
+       01 WS-PARM-EOF-SW        PIC X(1) VALUE 'N'.
+           88 WS-PARM-EOF VALUE 'Y'.
+       01 WS-RETCD.
+           COPY CPRETCD.
+       01 WS-AUD-START-DATE     PIC 9(8).
+       01 WS-AUD-START-TIME     PIC 9(8).
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+            ACCEPT WS-AUD-START-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUD-START-TIME FROM TIME.
+            PERFORM READ-THRESHOLD-PARM.
+            OPEN INPUT TRANFILE.
+            OPEN OUTPUT RPTFILE.
+            OPEN OUTPUT AUDITFILE.
+            PERFORM UNTIL END-OF-TRANFILE
+               READ TRANFILE
+                 AT END MOVE 'Y' TO WS-EOF-TRAN
+                 NOT AT END PERFORM PROCESS-ONE-TRAN
+               END-READ
+            END-PERFORM.
+            PERFORM WRITE-SUMMARY.
+            PERFORM SET-FINAL-RETURN-CODE.
+            PERFORM WRITE-RUN-AUDIT-REC.
+            CLOSE TRANFILE.
+            CLOSE RPTFILE.
+            CLOSE AUDITFILE.
+            GOBACK.
+       READ-THRESHOLD-PARM.
+            OPEN INPUT PARMFILE.
+            PERFORM UNTIL WS-PARM-EOF
+               READ PARMFILE
+                 AT END SET WS-PARM-EOF TO TRUE
+                 NOT AT END PERFORM APPLY-PARM-CARD
+               END-READ
+            END-PERFORM.
+            CLOSE PARMFILE.
+       SET-FINAL-RETURN-CODE.
+            SET WS-RC-OK TO TRUE.
+            IF WS-COUNT-REJECTED > 0 OR WS-COUNT-OVERFLOW > 0 THEN
+               SET WS-RC-WARNING TO TRUE
+            END-IF.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+       WRITE-RUN-AUDIT-REC.
+            MOVE SPACES TO AUD-REC.
+            MOVE 'PGM01GB' TO AUD-PROGRAM.
+            MOVE WS-AUD-START-DATE TO AUD-START-DATE.
+            MOVE WS-AUD-START-TIME TO AUD-START-TIME.
+            ACCEPT AUD-END-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUD-END-TIME FROM TIME.
+            MOVE WS-COUNT-PROCESSED TO AUD-RECORDS-PROCESSED.
+            MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+            MOVE 0 TO AUD-ELAPSED-SECONDS.
+            OPEN OUTPUT AUDITOUT.
+            WRITE AUD-REC.
+            CLOSE AUDITOUT.
+       APPLY-PARM-CARD.
+            EVALUATE PARM-KEY
+                WHEN 'THRESHOLD'
+                   IF PARM-VALUE-NUM > 0 THEN
+                      MOVE PARM-VALUE-NUM TO WS-THRESHOLD
+                   END-IF
+                WHEN OTHER
+                   CONTINUE
+            END-EVALUATE.
+       PROCESS-ONE-TRAN.
+            PERFORM VALIDATE-TRAN.
+            IF WS-INPUT-VALID THEN
+               PERFORM CALL-PGM02GB
+            ELSE
+               PERFORM REJECT-TRAN
+            END-IF.
+       VALIDATE-TRAN.
+            SET WS-INPUT-VALID TO TRUE.
+            IF TRAN-NUMBER-A NOT NUMERIC THEN
+               SET WS-INPUT-INVALID TO TRUE
+            END-IF.
+            IF TRAN-NUMBER-B NOT NUMERIC THEN
+               SET WS-INPUT-INVALID TO TRUE
+            END-IF.
+       CALL-PGM02GB.
+            MOVE TRAN-NUMBER-A TO WS-NUMBER-A.
+            MOVE TRAN-NUMBER-B TO WS-NUMBER-B.
+            MOVE TRAN-OPERATION TO WS-OPERATION-CODE.
+            IF WS-OPERATION-CODE = SPACE THEN
+               MOVE 'A' TO WS-OPERATION-CODE
+            END-IF.
+            CALL WS-CALLED-PGM USING WS-NUMBER-A, WS-NUMBER-B,
+                                          WS-RESULT-B,
+                                          WS-OPERATION-CODE,
+                                          WS-CALLED-RC.
+            ADD 1 TO WS-COUNT-PROCESSED.
+            PERFORM WRITE-AUDIT-REC.
+            IF WS-CALLED-RC-OVERFLOW THEN
+               ADD 1 TO WS-COUNT-OVERFLOW
+               MOVE 'RESULT OVERFLOW' TO RPT-LINE
+               WRITE RPT-LINE
+            ELSE
+               ADD WS-RESULT-B TO WS-SUM-RESULT-B
+               MOVE SPACES TO RPT-LINE
+               STRING 'Result from Program B: ' WS-RESULT-B
+                  DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+               IF WS-RESULT-B > WS-THRESHOLD THEN
+                  ADD 1 TO WS-COUNT-OVER-THRESH
+                  MOVE 'GREATER THAN 100' TO RPT-LINE
+               ELSE
+                  MOVE 'NOT GREATER THAN 100' TO RPT-LINE
+               END-IF
+               WRITE RPT-LINE
+            END-IF.
+       WRITE-AUDIT-REC.
+            MOVE SPACES TO AUDIT-REC.
+            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-TIME FROM TIME.
+            MOVE WS-NUMBER-A TO AUDIT-NUMBER-A.
+            MOVE WS-NUMBER-B TO AUDIT-NUMBER-B.
+            MOVE WS-OPERATION-CODE TO AUDIT-OPERATION.
+            MOVE WS-RESULT-B TO AUDIT-RESULT-B.
+            MOVE WS-CALLED-RC TO AUDIT-RETURN-CODE.
+            WRITE AUDIT-REC.
+       REJECT-TRAN.
+            ADD 1 TO WS-COUNT-REJECTED.
+            MOVE SPACES TO RPT-LINE.
+            STRING 'REJECTED - NON-NUMERIC INPUT: A=' TRAN-NUMBER-A
+               ' B=' TRAN-NUMBER-B
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+       WRITE-SUMMARY.
+            IF WS-COUNT-PROCESSED > 0 THEN
+               COMPUTE WS-AVG-RESULT-B ROUNDED =
+                  WS-SUM-RESULT-B / WS-COUNT-PROCESSED
+            END-IF.
+            MOVE SPACES TO RPT-LINE.
+            MOVE '---- BATCH SUMMARY ----' TO RPT-LINE.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            STRING 'PAIRS PROCESSED: ' WS-COUNT-PROCESSED
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            STRING 'PAIRS REJECTED : ' WS-COUNT-REJECTED
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            STRING 'RESULT OVERFLOWS: ' WS-COUNT-OVERFLOW
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            STRING 'OVER THRESHOLD : ' WS-COUNT-OVER-THRESH
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            STRING 'SUM OF RESULTS : ' WS-SUM-RESULT-B
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-AVG-RESULT-B TO WS-AVG-RESULT-B-ED.
+            STRING 'AVERAGE RESULT : ' WS-AVG-RESULT-B-ED
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
