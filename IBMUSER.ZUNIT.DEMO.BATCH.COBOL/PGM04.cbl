@@ -1,33 +1,364 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID.   PGM04.                                             00020002
-       ENVIRONMENT DIVISION.                                            00030000
-       INPUT-OUTPUT SECTION.                                            00040000
-       FILE-CONTROL.                                                    00050000
-                SELECT INFILE ASSIGN TO DDINPUT.                        00060001
-                SELECT OUTFILE ASSIGN TO DDOUTPUT.                      00070001
-       DATA DIVISION.                                                   00080000
-       FILE SECTION.                                                    00090000
-       FD INFILE                                                        00100001
-            RECORDING MODE IS F.                                        00101001
-       01 INREC PIC X(80).                                              00110000
-       FD OUTFILE                                                       00120001
-            RECORDING MODE IS F.                                        00121001
-       01 OUTREC PIC X(80).                                             00130000
-       WORKING-STORAGE SECTION.                                         00140000
-       01 WS-EOF PIC X(1) VALUE 'N'.                                    00150001
-       PROCEDURE DIVISION.                                              00160000
-            OPEN INPUT INFILE.                                          00161000
-            OPEN OUTPUT OUTFILE.                                        00162000
-            PERFORM UNTIL WS-EOF = 'Y'                                  00163000
-             READ INFILE                                                00164000
-              AT END MOVE 'Y' TO WS-EOF                                 00170000
-              NOT AT END PERFORM A000-WRITE-PARA                        00180000
-             END-READ                                                   00190000
-             END-PERFORM.                                               00200000
-             CLOSE INFILE.                                              00210000
-             CLOSE OUTFILE.                                             00211000
-             GOBACK.                                                    00220004
-       A000-WRITE-PARA.                                                 00230000
-           MOVE INREC TO OUTREC.                                        00240000
-           WRITE OUTREC                                                 00250000
-           END-WRITE.                                                   00260000
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID.   PGM04.                                             00020002
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00040000
+       FILE-CONTROL.                                                    00050000
+                SELECT INFILE ASSIGN TO DDINPUT.                        00060001
+                SELECT OUTFILE ASSIGN TO DDOUTPUT.                      00070001
+                SELECT RPTFILE ASSIGN TO DDRPTOUT.                      00071000
+                SELECT PARMFILE ASSIGN TO DDPARMIN.                     00072000
+                SELECT CHKPTFILE ASSIGN TO DDCHKPT                      00073000
+                FILE STATUS IS WS-CHKPT-STATUS.                         00073100
+                SELECT DUPFILE ASSIGN TO DDDUPOUT.                      00073200
+                SELECT AUDITOUT ASSIGN TO DDAUDITOUT                    00073300
+                ORGANIZATION IS SEQUENTIAL.                             00073400
+       DATA DIVISION.                                                   00080000
+       FILE SECTION.                                                    00090000
+       FD INFILE                                                        00100001
+            RECORDING MODE IS F.                                        00100500
+       01 INREC PIC X(80).                                              00110000
+       01 INREC-TRAILER REDEFINES INREC.                                00110100
+           05 TRLR-FLAG        PIC X(1).                                 00110200
+           05 TRLR-COUNT       PIC 9(7).                                 00110300
+           05 FILLER           PIC X(72).                                00110400
+       FD OUTFILE                                                       00120001
+            RECORDING MODE IS F.                                        00120500
+       01 OUTREC PIC X(80).                                             00130000
+       01 OUTREC-HT REDEFINES OUTREC.                                   00130100
+           COPY CPHDRTRL.                                                00130200
+       FD RPTFILE                                                       00131000
+            RECORDING MODE IS F.                                        00132000
+       01 RPT-LINE PIC X(80).                                           00133000
+       FD PARMFILE                                                      00134000
+            RECORDING MODE IS F.                                        00135000
+       01 PARM-CARD.                                                    00136000
+           COPY CPPARMCD.                                                00136100
+       FD CHKPTFILE                                                     00138000
+            RECORDING MODE IS F.                                        00138100
+       01 CHKPT-REC.                                                    00138200
+           05 CHKPT-COUNT-IN        PIC 9(7).                            00138300
+           05 CHKPT-COUNT-OUT       PIC 9(7).                            00138310
+           05 CHKPT-COUNT-CONTROL   PIC 9(7).                            00138320
+           05 CHKPT-COUNT-DUPLICATE PIC 9(7).                            00138330
+           05 CHKPT-COUNT-SKIPPED   PIC 9(7).                            00138340
+           05 FILLER                PIC X(45).                           00138400
+       FD DUPFILE                                                       00138500
+            RECORDING MODE IS F.                                        00138600
+       01 DUP-LINE PIC X(80).                                           00138700
+       FD AUDITOUT                                                      00138710
+            RECORDING MODE IS F.                                        00138720
+       01 AUD-REC.                                                      00138730
+           COPY CPAUDIT.                                                 00138740
+       WORKING-STORAGE SECTION.                                         00140000
+       01 WS-EOF PIC X(1) VALUE 'N'.                                    00150001
+       01 WS-COUNT-IN      PIC 9(7) VALUE 0.                            00151000
+       01 WS-COUNT-OUT     PIC 9(7) VALUE 0.                            00152000
+       01 WS-COUNT-SKIPPED PIC 9(7) VALUE 0.                            00152500
+       01 WS-FILTER-MODE   PIC X(1) VALUE SPACE.                        00153000
+           88 WS-FILTER-NONE   VALUE SPACE.                              00153100
+           88 WS-FILTER-BLANK  VALUE 'B'.                                00153200
+           88 WS-FILTER-KEY    VALUE 'K'.                                00153300
+       01 WS-KEY-LOW  PIC X(10) VALUE SPACES.                           00153400
+       01 WS-KEY-HIGH PIC X(10) VALUE SPACES.                           00153500
+       01 WS-REC-MATCH-SW PIC X(1) VALUE 'Y'.                           00153600
+           88 WS-REC-MATCHES VALUE 'Y'.                                  00153700
+           88 WS-REC-DOES-NOT-MATCH VALUE 'N'.                           00153800
+       01 WS-CHKPT-STATUS      PIC X(2) VALUE SPACES.                   00154000
+           88 WS-CHKPT-FOUND    VALUE '00'.                              00154100
+       01 WS-CHKPT-INTERVAL    PIC 9(7) VALUE 0.                        00154200
+       01 WS-RESTART-COUNT     PIC 9(7) VALUE 0.                        00154300
+       01 WS-RESTART-COUNT-OUT PIC 9(7) VALUE 0.                        00154320
+       01 WS-RESTART-COUNT-CTL PIC 9(7) VALUE 0.                        00154340
+       01 WS-RESTART-COUNT-DUP PIC 9(7) VALUE 0.                        00154360
+       01 WS-RESTART-COUNT-SKP PIC 9(7) VALUE 0.                        00154380
+       01 WS-SKIP-COUNTER      PIC 9(7) VALUE 0.                        00154400
+       01 WS-CHKPT-REMAINDER   PIC 9(7) VALUE 0.                        00154500
+       01 WS-CHKPT-QUOTIENT    PIC 9(7) VALUE 0.                        00154600
+       01 WS-CONVMODE          PIC X(1) VALUE SPACE.                    00154960
+           88 WS-CONVMODE-NONE     VALUE SPACE.                          00154970
+           88 WS-CONVMODE-TO-ASCII VALUE 'E'.                            00154980
+       01 WS-REC-TYPE          PIC X(1) VALUE SPACE.                    00155000
+           88 WS-REC-TYPE-HEADER  VALUE 'H'.                             00155100
+           88 WS-REC-TYPE-TRAILER VALUE 'T'.                             00155200
+       01 WS-COUNT-CONTROL     PIC 9(7) VALUE 0.                        00155300
+       01 WS-TRAILER-COUNT     PIC 9(7) VALUE 0.                        00155400
+       01 WS-TRAILER-SEEN-SW   PIC X(1) VALUE 'N'.                      00155500
+           88 WS-TRAILER-SEEN     VALUE 'Y'.                             00155600
+       01 WS-COUNT-DUPLICATE   PIC 9(7) VALUE 0.                        00155700
+       01 WS-PARM-EOF-SW       PIC X(1) VALUE 'N'.                      00155750
+           88 WS-PARM-EOF         VALUE 'Y'.                             00155760
+       01 WS-RETCD.                                                     00155770
+           COPY CPRETCD.                                                 00155780
+       01 WS-AUD-START-DATE    PIC 9(8).                                00155790
+       01 WS-AUD-START-TIME    PIC 9(8).                                00155795
+       01 WS-PREV-REC          PIC X(80) VALUE SPACES.                  00155800
+       01 WS-DUP-FOUND-SW      PIC X(1) VALUE 'N'.                      00155900
+           88 WS-DUP-FOUND        VALUE 'Y'.                             00155950
+       01 WS-SEEN-COUNT        PIC 9(5) COMP VALUE 0.                   00156000
+       01 WS-SEEN-TABLE.                                                00156100
+           05 WS-SEEN-ENTRY OCCURS 10000 TIMES                          00156200
+                             INDEXED BY WS-SEEN-IDX                     00156300
+                             PIC X(80) VALUE SPACES.                    00156400
+       PROCEDURE DIVISION.                                              00160000
+            ACCEPT WS-AUD-START-DATE FROM DATE YYYYMMDD.                00160100
+            ACCEPT WS-AUD-START-TIME FROM TIME.                         00160200
+            PERFORM READ-FILTER-PARM.                                   00160500
+            PERFORM READ-RESTART-CHKPT.                                 00160600
+            OPEN INPUT INFILE.                                          00161000
+            IF WS-RESTART-COUNT > 0 THEN                                00161100
+               OPEN EXTEND OUTFILE                                      00161200
+               PERFORM SKIP-RESTARTED-RECS                              00161300
+            ELSE                                                        00161400
+               OPEN OUTPUT OUTFILE                                      00162000
+               PERFORM Z010-WRITE-OUT-HEADER                             00162100
+            END-IF.                                                     00161500
+            OPEN OUTPUT RPTFILE.                                        00162500
+            OPEN OUTPUT DUPFILE.                                        00162600
+            PERFORM UNTIL WS-EOF = 'Y'                                  00163000
+             READ INFILE                                                00164000
+              AT END MOVE 'Y' TO WS-EOF                                 00170000
+              NOT AT END                                                00171000
+                 ADD 1 TO WS-COUNT-IN                                   00172000
+                 PERFORM A040-CHECK-CONTROL-REC                         00172400
+                 IF WS-REC-TYPE-HEADER OR WS-REC-TYPE-TRAILER THEN      00172500
+                    ADD 1 TO WS-COUNT-CONTROL                           00172600
+                 ELSE                                                   00172700
+                    PERFORM A045-CHECK-DUPLICATE                        00172800
+                    IF WS-DUP-FOUND THEN                                 00172900
+                       ADD 1 TO WS-COUNT-DUPLICATE                       00172950
+                       MOVE INREC TO DUP-LINE                            00172960
+                       WRITE DUP-LINE                                    00172970
+                    ELSE                                                 00172980
+                       PERFORM A050-CHECK-FILTER                        00173000
+                       IF WS-REC-MATCHES THEN                           00174000
+                          PERFORM A000-WRITE-PARA                       00180001
+                       ELSE                                             00175000
+                          ADD 1 TO WS-COUNT-SKIPPED                     00176000
+                       END-IF                                           00177000
+                    END-IF                                               00177200
+                 END-IF                                                  00177500
+                 PERFORM C000-TAKE-CHECKPOINT                           00178000
+             END-READ                                                   00190000
+             END-PERFORM.                                               00200000
+             PERFORM B000-RECONCILE-PARA.                               00201000
+             PERFORM Z000-WRITE-RUN-AUDIT-REC.                          00201500
+             PERFORM Z020-WRITE-OUT-TRAILER.                            00201600
+             CLOSE INFILE.                                              00210000
+             CLOSE OUTFILE.                                             00211000
+             CLOSE RPTFILE.                                             00211500
+             CLOSE DUPFILE.                                             00211600
+             GOBACK.                                                    00220004
+       READ-FILTER-PARM.                                                00221000
+            OPEN INPUT PARMFILE.                                        00221100
+            PERFORM UNTIL WS-PARM-EOF                                   00221150
+               READ PARMFILE                                             00221200
+                 AT END SET WS-PARM-EOF TO TRUE                          00221300
+                 NOT AT END PERFORM APPLY-PARM-CARD                      00221500
+               END-READ                                                  00221800
+            END-PERFORM.                                                 00221850
+            CLOSE PARMFILE.                                             00222000
+       APPLY-PARM-CARD.                                                 00222020
+            EVALUATE PARM-KEY                                            00222030
+                WHEN 'FILTERMODE'                                        00222040
+                   MOVE PARM-VALUE-TEXT (1:1) TO WS-FILTER-MODE           00222050
+                WHEN 'KEYLOW'                                            00222060
+                   MOVE PARM-VALUE-TEXT (1:10) TO WS-KEY-LOW              00222070
+                WHEN 'KEYHIGH'                                           00222080
+                   MOVE PARM-VALUE-TEXT (1:10) TO WS-KEY-HIGH             00222090
+                WHEN 'CHKPTINTERVAL'                                     00222100
+                   IF PARM-VALUE-NUM > 0 THEN                             00222110
+                      MOVE PARM-VALUE-NUM TO WS-CHKPT-INTERVAL             00222120
+                   END-IF                                                 00222130
+                WHEN 'CONVMODE'                                          00222155
+                   MOVE PARM-VALUE-TEXT (1:1) TO WS-CONVMODE              00222156
+                WHEN OTHER                                               00222160
+                   CONTINUE                                              00222170
+            END-EVALUATE.                                               00222180
+       Z000-WRITE-RUN-AUDIT-REC.                                        00222050
+            MOVE SPACES TO AUD-REC.                                     00222060
+            MOVE 'PGM04' TO AUD-PROGRAM.                                00222070
+            MOVE WS-AUD-START-DATE TO AUD-START-DATE.                   00222080
+            MOVE WS-AUD-START-TIME TO AUD-START-TIME.                   00222090
+            ACCEPT AUD-END-DATE FROM DATE YYYYMMDD.                     00222092
+            ACCEPT AUD-END-TIME FROM TIME.                              00222094
+            MOVE WS-COUNT-IN TO AUD-RECORDS-PROCESSED.                  00222096
+            MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.                     00222098
+            MOVE 0 TO AUD-ELAPSED-SECONDS.                              00222100
+            OPEN OUTPUT AUDITOUT.                                       00222095
+            WRITE AUD-REC.                                              00222097
+            CLOSE AUDITOUT.                                             00222099
+       Z010-WRITE-OUT-HEADER.                                           00222101
+            MOVE SPACES TO OUTREC-HT.                                   00222102
+            SET HT-IS-HEADER TO TRUE.                                   00222103
+            MOVE WS-AUD-START-DATE TO HT-RUN-DATE.                      00222104
+            MOVE WS-AUD-START-TIME TO HT-RUN-TIME.                      00222105
+            PERFORM Z030-PUT-OUTREC.                                    00222107
+       Z020-WRITE-OUT-TRAILER.                                          00222108
+            MOVE SPACES TO OUTREC-HT.                                   00222109
+            SET HT-IS-TRAILER TO TRUE.                                  00222110
+            MOVE WS-COUNT-OUT TO HT-RECORD-COUNT.                       00222111
+            PERFORM Z030-PUT-OUTREC.                                    00222113
+       Z030-PUT-OUTREC.                                                 00222114
+            IF WS-CONVMODE-TO-ASCII THEN                                 00222114
+               PERFORM Z040-CONVERT-EBCDIC-TO-ASCII                       00222114
+            END-IF.                                                      00222114
+            WRITE OUTREC.                                               00222115
+       Z040-CONVERT-EBCDIC-TO-ASCII.                                     00222116
+      * TRANSLATE EBCDIC SPACE/A-Z/0-9 TO THEIR ASCII CODE POINTS SO    00222117
+      * THE RECEIVING OFF-PLATFORM SYSTEM CAN READ OUTFILE AS PLAIN     00222118
+      * ASCII TEXT.  DONE IN CODE-POINT RANGES SO EACH LITERAL FITS     00222119
+      * ON ONE SOURCE LINE.                                             00222120
+            INSPECT OUTREC CONVERTING X'40' TO X'20'.                   00222121
+            INSPECT OUTREC CONVERTING X'C1C2C3C4C5C6C7C8C9'             00222122
+               TO X'414243444546474849'.                                00222123
+            INSPECT OUTREC CONVERTING X'D1D2D3D4D5D6D7D8D9'             00222124
+               TO X'4A4B4C4D4E4F505152'.                                00222125
+            INSPECT OUTREC CONVERTING X'E2E3E4E5E6E7E8E9'               00222126
+               TO X'535455565758595A'.                                  00222127
+            INSPECT OUTREC CONVERTING X'F0F1F2F3F4F5F6F7F8F9'           00222128
+               TO X'30313233343536373839'.                              00222129
+       READ-RESTART-CHKPT.                                              00222100
+            MOVE 0 TO WS-RESTART-COUNT.                                 00222200
+            OPEN INPUT CHKPTFILE.                                       00222300
+            IF WS-CHKPT-FOUND THEN                                      00222400
+               READ CHKPTFILE                                           00222500
+                 AT END                                                 00222600
+                    CONTINUE                                             00222700
+                 NOT AT END                                             00222800
+                    MOVE CHKPT-COUNT-IN TO WS-RESTART-COUNT              00222900
+                    MOVE CHKPT-COUNT-OUT TO WS-RESTART-COUNT-OUT         00222910
+                    MOVE CHKPT-COUNT-CONTROL TO WS-RESTART-COUNT-CTL     00222920
+                    MOVE CHKPT-COUNT-DUPLICATE TO WS-RESTART-COUNT-DUP   00222930
+                    MOVE CHKPT-COUNT-SKIPPED TO WS-RESTART-COUNT-SKP     00222940
+               END-READ                                                 00223000
+               CLOSE CHKPTFILE                                          00223100
+            END-IF.                                                     00223200
+       SKIP-RESTARTED-RECS.                                             00223300
+            MOVE 0 TO WS-SKIP-COUNTER.                                  00223400
+            MOVE WS-RESTART-COUNT TO WS-COUNT-IN.                       00223500
+            MOVE WS-RESTART-COUNT-OUT TO WS-COUNT-OUT.                  00223510
+            MOVE WS-RESTART-COUNT-CTL TO WS-COUNT-CONTROL.              00223520
+            MOVE WS-RESTART-COUNT-DUP TO WS-COUNT-DUPLICATE.            00223530
+            MOVE WS-RESTART-COUNT-SKP TO WS-COUNT-SKIPPED.              00223540
+      * THE WS-SEEN-TABLE DUPLICATE-DETECTION MEMORY IS NOT           00223550
+      * CHECKPOINTED - A RESTARTED RUN RESUMES DUPLICATE CHECKING     00223560
+      * WITH AN EMPTY TABLE, SO A DUPLICATE OF A RECORD SEEN BEFORE   00223570
+      * THE LAST CHECKPOINT WILL NOT BE CAUGHT AGAIN ON RESTART.      00223580
+            PERFORM UNTIL WS-SKIP-COUNTER >= WS-RESTART-COUNT           00223600
+               READ INFILE                                              00223700
+                 AT END MOVE 'Y' TO WS-EOF                              00223800
+               END-READ                                                 00223900
+               ADD 1 TO WS-SKIP-COUNTER                                 00224000
+            END-PERFORM.                                                00224050
+       C000-TAKE-CHECKPOINT.                                            00224100
+            IF WS-CHKPT-INTERVAL > 0 THEN                               00224200
+               DIVIDE WS-COUNT-IN BY WS-CHKPT-INTERVAL                  00224300
+                  GIVING WS-CHKPT-QUOTIENT                               00224350
+                  REMAINDER WS-CHKPT-REMAINDER                           00224400
+               IF WS-CHKPT-REMAINDER = 0 THEN                            00224500
+                  MOVE SPACES TO CHKPT-REC                                00224600
+                  MOVE WS-COUNT-IN TO CHKPT-COUNT-IN                      00224700
+                  MOVE WS-COUNT-OUT TO CHKPT-COUNT-OUT                    00224710
+                  MOVE WS-COUNT-CONTROL TO CHKPT-COUNT-CONTROL            00224720
+                  MOVE WS-COUNT-DUPLICATE TO CHKPT-COUNT-DUPLICATE        00224730
+                  MOVE WS-COUNT-SKIPPED TO CHKPT-COUNT-SKIPPED            00224740
+                  OPEN OUTPUT CHKPTFILE                                   00224800
+                  WRITE CHKPT-REC                                         00224900
+                  CLOSE CHKPTFILE                                        00224950
+               END-IF                                                    00225000
+            END-IF.                                                     00225100
+       A040-CHECK-CONTROL-REC.                                          00222950
+            MOVE INREC (1:1) TO WS-REC-TYPE.                             00222960
+            IF WS-REC-TYPE-TRAILER THEN                                  00222970
+               MOVE TRLR-COUNT TO WS-TRAILER-COUNT                       00222980
+               SET WS-TRAILER-SEEN TO TRUE                               00222990
+            END-IF.                                                      00222995
+       A045-CHECK-DUPLICATE.                                            00222996
+            SET WS-DUP-FOUND-SW TO 'N'.                                  00222997
+            IF INREC = WS-PREV-REC THEN                                  00222998
+               SET WS-DUP-FOUND TO TRUE                                  00222999
+            ELSE                                                         00223001
+               PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1                   00223002
+                  UNTIL WS-SEEN-IDX > WS-SEEN-COUNT OR WS-DUP-FOUND       00223003
+                  IF WS-SEEN-ENTRY (WS-SEEN-IDX) = INREC THEN             00223004
+                     SET WS-DUP-FOUND TO TRUE                            00223005
+                  END-IF                                                 00223006
+               END-PERFORM                                               00223007
+            END-IF.                                                      00223008
+            IF NOT WS-DUP-FOUND AND WS-SEEN-COUNT < 10000 THEN           00223009
+               ADD 1 TO WS-SEEN-COUNT                                    00223010
+               MOVE INREC TO WS-SEEN-ENTRY (WS-SEEN-COUNT)                00223011
+            END-IF.                                                      00223012
+            MOVE INREC TO WS-PREV-REC.                                   00223013
+       A050-CHECK-FILTER.                                               00223000
+            SET WS-REC-MATCHES TO TRUE.                                 00223100
+            EVALUATE TRUE                                               00223200
+                WHEN WS-FILTER-BLANK                                    00223300
+                   IF INREC = SPACES THEN                                00223400
+                      SET WS-REC-DOES-NOT-MATCH TO TRUE                  00223500
+                   END-IF                                                00223600
+                WHEN WS-FILTER-KEY                                      00223700
+                   IF INREC (1:10) < WS-KEY-LOW OR                       00223800
+                      INREC (1:10) > WS-KEY-HIGH THEN                    00223900
+                      SET WS-REC-DOES-NOT-MATCH TO TRUE                  00224000
+                   END-IF                                                00224100
+                WHEN OTHER                                               00224200
+                   CONTINUE                                              00224300
+            END-EVALUATE.                                               00224400
+       A000-WRITE-PARA.                                                 00230000
+           MOVE INREC TO OUTREC.                                        00240000
+           PERFORM Z030-PUT-OUTREC.                                      00250000
+           ADD 1 TO WS-COUNT-OUT.                                       00261000
+       B000-RECONCILE-PARA.                                             00270000
+           SET WS-RC-OK TO TRUE.                                        00271000
+           MOVE WS-RETURN-CODE TO RETURN-CODE.                          00272000
+           MOVE SPACES TO RPT-LINE.                                     00280000
+           MOVE '---- PGM04 CONTROL TOTALS ----' TO RPT-LINE.           00290000
+           WRITE RPT-LINE.                                              00300000
+           MOVE SPACES TO RPT-LINE.                                     00310000
+           STRING 'RECORDS READ   : ' WS-COUNT-IN                       00320000
+              DELIMITED BY SIZE INTO RPT-LINE                           00330000
+           END-STRING.                                                  00340000
+           WRITE RPT-LINE.                                              00350000
+           MOVE SPACES TO RPT-LINE.                                     00360000
+           STRING 'RECORDS WRITTEN: ' WS-COUNT-OUT                      00370000
+              DELIMITED BY SIZE INTO RPT-LINE                           00380000
+           END-STRING.                                                  00390000
+           WRITE RPT-LINE.                                              00400000
+           MOVE SPACES TO RPT-LINE.                                     00401000
+           STRING 'RECORDS SKIPPED: ' WS-COUNT-SKIPPED                  00402000
+              DELIMITED BY SIZE INTO RPT-LINE                           00403000
+           END-STRING.                                                  00404000
+           WRITE RPT-LINE.                                              00405000
+           MOVE SPACES TO RPT-LINE.                                     00405100
+           STRING 'HEADER/TRAILER : ' WS-COUNT-CONTROL                  00405200
+              DELIMITED BY SIZE INTO RPT-LINE                           00405300
+           END-STRING.                                                  00405400
+           WRITE RPT-LINE.                                              00405500
+           MOVE SPACES TO RPT-LINE.                                     00405600
+           STRING 'DUPLICATES     : ' WS-COUNT-DUPLICATE                00405700
+              DELIMITED BY SIZE INTO RPT-LINE                           00405800
+           END-STRING.                                                  00405900
+           WRITE RPT-LINE.                                              00406000
+           MOVE SPACES TO RPT-LINE.                                     00410000
+           IF WS-COUNT-IN = WS-COUNT-OUT + WS-COUNT-SKIPPED +           00420000
+              WS-COUNT-CONTROL + WS-COUNT-DUPLICATE THEN                00420100
+              MOVE 'RECONCILIATION: MATCH' TO RPT-LINE                  00430000
+           ELSE                                                         00440000
+              MOVE 'RECONCILIATION: MISMATCH' TO RPT-LINE               00450000
+              SET WS-RC-DATA-ERROR TO TRUE                               00455000
+              MOVE WS-RETURN-CODE TO RETURN-CODE                         00460000
+           END-IF.                                                      00470000
+           WRITE RPT-LINE.                                              00480000
+           IF WS-TRAILER-SEEN THEN                                      00481000
+              MOVE SPACES TO RPT-LINE                                    00482000
+              IF WS-TRAILER-COUNT = WS-COUNT-OUT + WS-COUNT-SKIPPED +   00483000
+                 WS-COUNT-DUPLICATE THEN                                00483050
+                 MOVE 'TRAILER COUNT VALIDATION: MATCH' TO RPT-LINE      00484000
+              ELSE                                                       00485000
+                 MOVE 'TRAILER COUNT VALIDATION: MISMATCH' TO RPT-LINE   00486000
+                 SET WS-RC-DATA-ERROR TO TRUE                             00486500
+                 MOVE WS-RETURN-CODE TO RETURN-CODE                       00487000
+              END-IF                                                     00488000
+              WRITE RPT-LINE                                             00489000
+           END-IF.                                                      00490000
