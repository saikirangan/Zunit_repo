@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID.   PGM07.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00031000
+       FILE-CONTROL.                                                    00032000
+                SELECT NAMEIN ASSIGN TO DDNAMEIN                        00033000
+                ORGANIZATION IS SEQUENTIAL.                             00034000
+                SELECT KSDSOUT ASSIGN TO DDKSDS                         00035000
+                ORGANIZATION IS INDEXED                                 00036000
+                ACCESS MODE IS SEQUENTIAL                               00037000
+                RECORD KEY IS FL-NAME OF KSDS-REC.                      00038000
+       DATA DIVISION.                                                   00039000
+       FILE SECTION.                                                    00040000
+       FD NAMEIN                                                        00041000
+            RECORDING MODE IS F.                                        00042000
+       01 FL-INREC.                                                     00043000
+          COPY CPFLREC.                                                 00043100
+       FD KSDSOUT.                                                      00044000
+       01 KSDS-REC.                                                     00045000
+          COPY CPFLREC.                                                 00045100
+       01 KSDS-REC-HT REDEFINES KSDS-REC.                               00045200
+          COPY CPHDRTRL.                                                00045300
+       WORKING-STORAGE SECTION.                                         00049000
+       01 WS-NAMEIN-EOF-SW PIC X(1) VALUE 'N'.                          00050000
+           88 WS-NAMEIN-EOF    VALUE 'Y'.                               00060000
+       01 WS-COUNT-LOADED  PIC 9(7) VALUE 0.                            00070000
+       01 WS-COUNT-DUPS    PIC 9(7) VALUE 0.                            00071000
+       01 WS-RETCD.                                                     00080000
+           COPY CPRETCD.                                                00090000
+       PROCEDURE DIVISION.                                              00100000
+       MAIN-ROUTINE.                                                    00110000
+            OPEN INPUT NAMEIN.                                          00120000
+            OPEN OUTPUT KSDSOUT.                                        00130000
+            PERFORM UNTIL WS-NAMEIN-EOF                                 00140000
+               READ NAMEIN INTO KSDS-REC                                00150000
+                 AT END SET WS-NAMEIN-EOF TO TRUE                       00160000
+                 NOT AT END                                             00165000
+                    IF HT-IS-HEADER OF KSDS-REC-HT OR                   00166000
+                       HT-IS-TRAILER OF KSDS-REC-HT THEN                00167000
+                       CONTINUE                                         00168000
+                    ELSE                                                00169000
+                       PERFORM WRITE-KSDS-REC                           00170000
+                    END-IF                                              00171000
+               END-READ                                                 00180000
+            END-PERFORM.                                                00190000
+            CLOSE NAMEIN.                                               00200000
+            CLOSE KSDSOUT.                                              00210000
+            SET WS-RC-OK TO TRUE.                                       00220000
+            IF WS-COUNT-DUPS > 0 THEN                                   00230000
+               SET WS-RC-WARNING TO TRUE                                00240000
+            END-IF.                                                     00250000
+            MOVE WS-RETURN-CODE TO RETURN-CODE.                         00260000
+            GOBACK.                                                     00270000
+       WRITE-KSDS-REC.                                                  00280000
+            WRITE KSDS-REC                                              00290000
+               INVALID KEY                                              00300000
+                  ADD 1 TO WS-COUNT-DUPS                                00310000
+               NOT INVALID KEY                                          00320000
+                  ADD 1 TO WS-COUNT-LOADED                              00330000
+            END-WRITE.                                                  00340000
