@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID.   PGM06.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00031000
+       FILE-CONTROL.                                                    00032000
+                SELECT AUDITIN ASSIGN TO DDAUDITIN                      00033000
+                ORGANIZATION IS SEQUENTIAL.                             00034000
+                SELECT ALERTOUT ASSIGN TO DDALERT                       00035000
+                ORGANIZATION IS SEQUENTIAL.                             00036000
+       DATA DIVISION.                                                   00037000
+       FILE SECTION.                                                    00038000
+       FD AUDITIN                                                       00039000
+            RECORDING MODE IS F.                                        00040000
+       01 AUD-REC.                                                      00041000
+          COPY CPAUDIT.                                                 00041100
+       FD ALERTOUT                                                      00042000
+            RECORDING MODE IS F.                                        00043000
+       01 ALERT-LINE PIC X(80).                                         00044000
+       WORKING-STORAGE SECTION.                                         00049000
+       01 WS-AUDIT-EOF-SW  PIC X(1) VALUE 'N'.                          00050000
+           88 WS-AUDIT-EOF     VALUE 'Y'.                               00060000
+       01 WS-ALERT-COUNT   PIC 9(7) VALUE 0.                            00070000
+       01 WS-RETCD.                                                     00080000
+           COPY CPRETCD.                                                00090000
+       PROCEDURE DIVISION.                                              00100000
+       MAIN-ROUTINE.                                                    00110000
+            OPEN INPUT AUDITIN.                                         00120000
+            OPEN OUTPUT ALERTOUT.                                       00130000
+            PERFORM UNTIL WS-AUDIT-EOF                                  00140000
+               READ AUDITIN                                             00150000
+                 AT END SET WS-AUDIT-EOF TO TRUE                        00160000
+                 NOT AT END PERFORM CHECK-ONE-AUDIT-REC                 00170000
+               END-READ                                                 00180000
+            END-PERFORM.                                                00190000
+            CLOSE AUDITIN.                                              00200000
+            CLOSE ALERTOUT.                                             00210000
+            SET WS-RC-OK TO TRUE.                                       00220000
+            IF WS-ALERT-COUNT > 0 THEN                                  00230000
+               SET WS-RC-WARNING TO TRUE                                00240000
+            END-IF.                                                     00250000
+            MOVE WS-RETURN-CODE TO RETURN-CODE.                         00260000
+            GOBACK.                                                     00270000
+       CHECK-ONE-AUDIT-REC.                                             00280000
+            IF AUD-RETURN-CODE NOT = 00 THEN                            00290000
+               PERFORM WRITE-ALERT-LINE                                 00300000
+            END-IF.                                                     00310000
+       WRITE-ALERT-LINE.                                                00320000
+            MOVE SPACES TO ALERT-LINE.                                  00330000
+            STRING 'ALERT PGM=' AUD-PROGRAM                             00340000
+               ' RC=' AUD-RETURN-CODE                                   00350000
+               ' RECS=' AUD-RECORDS-PROCESSED                           00360000
+               ' ENDED=' AUD-END-DATE AUD-END-TIME                      00370000
+               DELIMITED BY SIZE INTO ALERT-LINE                        00380000
+            END-STRING.                                                 00390000
+            WRITE ALERT-LINE.                                           00400000
+            ADD 1 TO WS-ALERT-COUNT.                                    00410000
