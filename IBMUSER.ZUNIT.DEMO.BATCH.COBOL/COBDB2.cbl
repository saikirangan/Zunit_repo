@@ -1,70 +1,353 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBDB2.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-                SELECT OUTFILE ASSIGN TO DDOUTPUT
-                ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD OUTFILE
-            RECORDING MODE IS F.
-        01 FL-OUTREC.
-           05 ENAME    PIC X(10).
-           05 FILLER   PIC X(70).
-       WORKING-STORAGE SECTION.
-            EXEC SQL
-                 INCLUDE SQLCA
-            END-EXEC.
-
-            EXEC SQL
-                 INCLUDE DCLGEN
-            END-EXEC.
-
-       01  DCLEMPOLYEE.
-           10 WS-EMPID     PIC S9(9) USAGE COMP.
-           10 WS-EMPNAME.
-                49 WS-EMPNAME-LEN  PIC S9(4) USAGE COMP.
-                 49 WS-EMPNAME-TEXT   PIC X(20).
-           10 WS-SALARY       PIC S9(8)V9(2) USAGE COMP-3.
-
-            EXEC SQL
-                 DECLARE CSR1 CURSOR FOR
-                 SELECT EMPNAME
-                 FROM   EMP_DB
-                 WHERE  EMPNAME LIKE 'S%'
-                 FOR FETCH ONLY
-            END-EXEC.
-       PROCEDURE DIVISION.
-            OPEN OUTPUT OUTFILE.
-            EXEC SQL
-                 OPEN CSR1
-            END-EXEC.
-
-            IF SQLCODE EQUAL TO ZERO
-                 PERFORM FETCH-EMPLOYE
-                 THRU FETCH-EMPLOYE-EXIT
-                 UNTIL SQLCODE NOT EQUAL 0
-            END-IF.
-            EXEC SQL
-                CLOSE CSR1
-            END-EXEC.
-            GOBACK.
-       FETCH-EMPLOYE.
-            EXEC SQL
-                 FETCH CSR1
-                 INTO : EMPNAME
-            END-EXEC.
-            EVALUATE SQLCODE
-                WHEN ZERO
-                    DISPLAY EMPNAME
-                    MOVE EMPNAME TO FL-OUTREC
-                    WRITE FL-OUTREC
-                    INITIALIZE EMPNAME
-                WHEN 100
-                     CONTINUE
-                WHEN OTHER
-                     DISPLAY "DB2 ERROR: "  SQLCODE
-            END-EVALUATE.
-       FETCH-EMPLOYE-EXIT.
-             EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDB2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                SELECT OUTFILE ASSIGN TO DDOUTPUT
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT PARMFILE ASSIGN TO DDPARMIN
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT RPTFILE ASSIGN TO DDRPTOUT
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT HIGHFILE ASSIGN TO DDHIGHRPT
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT AUDITOUT ASSIGN TO DDAUDITOUT
+                ORGANIZATION IS SEQUENTIAL.
+                SELECT CSVFILE ASSIGN TO DDCSVOUT
+                ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFILE
+            RECORDING MODE IS F.
+        01 FL-OUTREC.
+           COPY CPFLREC.
+        01 FL-OUTREC-HT REDEFINES FL-OUTREC.
+           COPY CPHDRTRL.
+       FD RPTFILE
+            RECORDING MODE IS F.
+        01 RPT-LINE PIC X(80).
+       FD HIGHFILE
+            RECORDING MODE IS F.
+        01 HIGH-LINE PIC X(80).
+       FD PARMFILE
+            RECORDING MODE IS F.
+        01 PARM-CARD.
+           COPY CPPARMCD.
+       FD AUDITOUT
+            RECORDING MODE IS F.
+        01 AUD-REC.
+           COPY CPAUDIT.
+       FD CSVFILE
+            RECORDING MODE IS F.
+        01 CSV-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILTER-PATTERN PIC X(20) VALUE 'S%'.
+       01 WS-COMMIT-INTERVAL PIC 9(7) VALUE 1000.
+       01 WS-FETCH-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-COMMIT-QUOTIENT PIC 9(7) COMP.
+       01 WS-COMMIT-REMAINDER PIC 9(7) COMP.
+       01 WS-TOTAL-SALARY PIC S9(11)V99 USAGE COMP-3 VALUE 0.
+       01 WS-HIGH-THRESHOLD PIC S9(8)V9(2) USAGE COMP-3 VALUE 100000.
+       01 WS-HIGH-COUNT PIC 9(7) COMP VALUE 0.
+       01 WS-FETCH-COUNT-DISPLAY PIC 9(7).
+       01 WS-TOTAL-SALARY-DISPLAY PIC 9(11)V99.
+       01 WS-HIGH-COUNT-DISPLAY PIC 9(7).
+       01 WS-SALARY-DISPLAY PIC 9(8)V99.
+       01 WS-PARM-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-PARM-EOF VALUE 'Y'.
+       01 WS-CSV-MODE-SW PIC X(1) VALUE 'N'.
+           88 WS-CSV-MODE-ON VALUE 'Y'.
+       01 WS-NAME-LEN PIC 9(2) VALUE 0.
+       01 WS-RETCD.
+           COPY CPRETCD.
+       01 WS-AUD-START-DATE PIC 9(8).
+       01 WS-AUD-START-TIME PIC 9(8).
+       01 WS-START-TIME-X REDEFINES WS-AUD-START-TIME.
+           05 WS-START-HH PIC 9(2).
+           05 WS-START-MM PIC 9(2).
+           05 WS-START-SS PIC 9(2).
+           05 WS-START-CC PIC 9(2).
+       01 WS-AUD-END-DATE PIC 9(8).
+       01 WS-AUD-END-TIME PIC 9(8).
+       01 WS-END-TIME-X REDEFINES WS-AUD-END-TIME.
+           05 WS-END-HH PIC 9(2).
+           05 WS-END-MM PIC 9(2).
+           05 WS-END-SS PIC 9(2).
+           05 WS-END-CC PIC 9(2).
+       01 WS-START-SECS PIC 9(7) VALUE 0.
+       01 WS-END-SECS PIC 9(7) VALUE 0.
+       01 WS-ELAPSED-SECONDS PIC 9(5) VALUE 0.
+       01 WS-ELAPSE-WARN-THRESHOLD PIC 9(5) VALUE 0.
+            EXEC SQL
+                 INCLUDE SQLCA
+            END-EXEC.
+
+            EXEC SQL
+                 INCLUDE DCLGEN
+            END-EXEC.
+
+       01  DCLEMPOLYEE.
+           10 WS-EMPID     PIC S9(9) USAGE COMP.
+           10 WS-EMPNAME.
+                49 WS-EMPNAME-LEN  PIC S9(4) USAGE COMP.
+                 49 WS-EMPNAME-TEXT   PIC X(20).
+           10 WS-SALARY       PIC S9(8)V9(2) USAGE COMP-3.
+       01 WS-EMPID-DISPLAY PIC 9(8).
+
+            EXEC SQL
+                 DECLARE CSR1 CURSOR FOR
+                 SELECT EMPID, EMPNAME, SALARY
+                 FROM   EMP_DB
+                 WHERE  EMPNAME LIKE :WS-FILTER-PATTERN
+                 FOR FETCH ONLY
+            END-EXEC.
+
+            EXEC SQL
+                 DECLARE CSR2 CURSOR FOR
+                 SELECT EMPID, EMPNAME, SALARY
+                 FROM   EMP_DB
+                 WHERE  SALARY > :WS-HIGH-THRESHOLD
+                 FOR FETCH ONLY
+            END-EXEC.
+       PROCEDURE DIVISION.
+            ACCEPT WS-AUD-START-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUD-START-TIME FROM TIME.
+            OPEN OUTPUT OUTFILE.
+            PERFORM WRITE-OUT-HEADER.
+            OPEN OUTPUT RPTFILE.
+            OPEN OUTPUT HIGHFILE.
+            SET WS-RC-OK TO TRUE.
+            PERFORM READ-FILTER-PARM.
+            IF WS-CSV-MODE-ON THEN
+               OPEN OUTPUT CSVFILE
+            END-IF.
+            EXEC SQL
+                 OPEN CSR1
+            END-EXEC.
+
+            IF SQLCODE EQUAL TO ZERO
+                 PERFORM FETCH-EMPLOYE
+                 THRU FETCH-EMPLOYE-EXIT
+                 UNTIL SQLCODE NOT EQUAL 0
+                 EXEC SQL
+                      CLOSE CSR1
+                 END-EXEC
+            ELSE
+                 DISPLAY "DB2 ERROR: "  SQLCODE
+                 EXEC SQL
+                      ROLLBACK
+                 END-EXEC
+                 SET WS-RC-IO-ERROR TO TRUE
+            END-IF.
+
+            IF WS-RC-IO-ERROR THEN
+                 CONTINUE
+            ELSE
+                 EXEC SQL
+                      OPEN CSR2
+                 END-EXEC
+                 IF SQLCODE EQUAL TO ZERO
+                      PERFORM FETCH-HIGH-EARNER
+                      THRU FETCH-HIGH-EARNER-EXIT
+                      UNTIL SQLCODE NOT EQUAL 0
+                      EXEC SQL
+                           CLOSE CSR2
+                      END-EXEC
+                 ELSE
+                      DISPLAY "DB2 ERROR: "  SQLCODE
+                      EXEC SQL
+                           ROLLBACK
+                      END-EXEC
+                      SET WS-RC-IO-ERROR TO TRUE
+                 END-IF
+            END-IF.
+            PERFORM WRITE-SUMMARY.
+            PERFORM WRITE-RUN-AUDIT-REC.
+            MOVE WS-RETURN-CODE TO RETURN-CODE.
+            PERFORM WRITE-OUT-TRAILER.
+            IF WS-CSV-MODE-ON THEN
+               CLOSE CSVFILE
+            END-IF.
+            CLOSE OUTFILE.
+            CLOSE RPTFILE.
+            CLOSE HIGHFILE.
+            GOBACK.
+       READ-FILTER-PARM.
+            OPEN INPUT PARMFILE.
+            PERFORM UNTIL WS-PARM-EOF
+               READ PARMFILE
+                 AT END SET WS-PARM-EOF TO TRUE
+                 NOT AT END PERFORM APPLY-PARM-CARD
+               END-READ
+            END-PERFORM.
+            CLOSE PARMFILE.
+       APPLY-PARM-CARD.
+            EVALUATE PARM-KEY
+                WHEN 'FILTERPAT'
+                   IF PARM-VALUE-TEXT NOT = SPACES THEN
+                      MOVE PARM-VALUE-TEXT (1:20) TO WS-FILTER-PATTERN
+                   END-IF
+                WHEN 'COMMITINT'
+                   IF PARM-VALUE-NUM > 0 THEN
+                      MOVE PARM-VALUE-NUM TO WS-COMMIT-INTERVAL
+                   END-IF
+                WHEN 'HIGHTHRESH'
+                   IF PARM-VALUE-NUM > 0 THEN
+                      MOVE PARM-VALUE-NUM TO WS-HIGH-THRESHOLD
+                   END-IF
+                WHEN 'CSVMODE'
+                   IF PARM-VALUE-TEXT (1:1) = 'Y' OR
+                      PARM-VALUE-TEXT (1:1) = 'N' THEN
+                      MOVE PARM-VALUE-TEXT (1:1) TO WS-CSV-MODE-SW
+                   END-IF
+                WHEN 'ELAPSEWARN'
+                   IF PARM-VALUE-NUM > 0 THEN
+                      MOVE PARM-VALUE-NUM TO WS-ELAPSE-WARN-THRESHOLD
+                   END-IF
+                WHEN OTHER
+                   CONTINUE
+            END-EVALUATE.
+       FETCH-EMPLOYE.
+            EXEC SQL
+                 FETCH CSR1
+                 INTO :WS-EMPID, :WS-EMPNAME, :WS-SALARY
+            END-EXEC.
+            EVALUATE SQLCODE
+                WHEN ZERO
+                    DISPLAY WS-EMPNAME-TEXT
+                    MOVE WS-EMPID TO WS-EMPID-DISPLAY
+                    MOVE SPACES TO FL-OUTREC
+                    MOVE WS-EMPNAME-TEXT TO FL-NAME OF FL-OUTREC
+                    MOVE WS-EMPID-DISPLAY TO FL-EMP-ID OF FL-OUTREC
+                    MOVE WS-SALARY TO FL-SALARY OF FL-OUTREC
+                    WRITE FL-OUTREC
+                    IF WS-CSV-MODE-ON THEN
+                       PERFORM WRITE-CSV-REC
+                    END-IF
+                    INITIALIZE WS-EMPNAME
+                    ADD 1 TO WS-FETCH-COUNT
+                    ADD WS-SALARY TO WS-TOTAL-SALARY
+                    DIVIDE WS-FETCH-COUNT BY WS-COMMIT-INTERVAL
+                       GIVING WS-COMMIT-QUOTIENT
+                       REMAINDER WS-COMMIT-REMAINDER
+                    IF WS-COMMIT-REMAINDER = 0 THEN
+                       EXEC SQL
+                            COMMIT
+                       END-EXEC
+                    END-IF
+                WHEN 100
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY "DB2 ERROR: "  SQLCODE
+                     EXEC SQL
+                          ROLLBACK
+                     END-EXEC
+                     SET WS-RC-IO-ERROR TO TRUE
+            END-EVALUATE.
+       FETCH-EMPLOYE-EXIT.
+             EXIT.
+       WRITE-CSV-REC.
+            MOVE 0 TO WS-NAME-LEN.
+            INSPECT WS-EMPNAME-TEXT TALLYING WS-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+            MOVE WS-SALARY TO WS-SALARY-DISPLAY.
+            MOVE SPACES TO CSV-LINE.
+            STRING WS-EMPNAME-TEXT (1:WS-NAME-LEN) ',' WS-EMPID-DISPLAY
+               ',' WS-SALARY-DISPLAY
+               DELIMITED BY SIZE INTO CSV-LINE
+            END-STRING.
+            WRITE CSV-LINE.
+       FETCH-HIGH-EARNER.
+            EXEC SQL
+                 FETCH CSR2
+                 INTO :WS-EMPID, :WS-EMPNAME, :WS-SALARY
+            END-EXEC.
+            EVALUATE SQLCODE
+                WHEN ZERO
+                    MOVE WS-EMPID TO WS-EMPID-DISPLAY
+                    MOVE WS-SALARY TO WS-SALARY-DISPLAY
+                    MOVE SPACES TO HIGH-LINE
+                    STRING WS-EMPID-DISPLAY ' ' WS-EMPNAME-TEXT
+                       ' ' WS-SALARY-DISPLAY
+                       DELIMITED BY SIZE INTO HIGH-LINE
+                    END-STRING
+                    WRITE HIGH-LINE
+                    INITIALIZE WS-EMPNAME
+                    ADD 1 TO WS-HIGH-COUNT
+                WHEN 100
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY "DB2 ERROR: "  SQLCODE
+                     EXEC SQL
+                          ROLLBACK
+                     END-EXEC
+                     SET WS-RC-IO-ERROR TO TRUE
+            END-EVALUATE.
+       FETCH-HIGH-EARNER-EXIT.
+             EXIT.
+       WRITE-OUT-HEADER.
+            MOVE SPACES TO FL-OUTREC-HT.
+            SET HT-IS-HEADER TO TRUE.
+            MOVE WS-AUD-START-DATE TO HT-RUN-DATE.
+            MOVE WS-AUD-START-TIME TO HT-RUN-TIME.
+            WRITE FL-OUTREC.
+       WRITE-OUT-TRAILER.
+            MOVE SPACES TO FL-OUTREC-HT.
+            SET HT-IS-TRAILER TO TRUE.
+            MOVE WS-FETCH-COUNT TO HT-RECORD-COUNT.
+            WRITE FL-OUTREC.
+       WRITE-RUN-AUDIT-REC.
+            MOVE SPACES TO AUD-REC.
+            MOVE 'COBDB2' TO AUD-PROGRAM.
+            MOVE WS-AUD-START-DATE TO AUD-START-DATE.
+            MOVE WS-AUD-START-TIME TO AUD-START-TIME.
+            ACCEPT WS-AUD-END-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-AUD-END-TIME FROM TIME.
+            MOVE WS-AUD-END-DATE TO AUD-END-DATE.
+            MOVE WS-AUD-END-TIME TO AUD-END-TIME.
+            MOVE WS-FETCH-COUNT TO AUD-RECORDS-PROCESSED.
+            PERFORM COMPUTE-ELAPSED-TIME.
+            MOVE WS-ELAPSED-SECONDS TO AUD-ELAPSED-SECONDS.
+            MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+            OPEN OUTPUT AUDITOUT.
+            WRITE AUD-REC.
+            CLOSE AUDITOUT.
+       COMPUTE-ELAPSED-TIME.
+            COMPUTE WS-START-SECS = (WS-START-HH * 3600) +
+               (WS-START-MM * 60) + WS-START-SS.
+            COMPUTE WS-END-SECS = (WS-END-HH * 3600) +
+               (WS-END-MM * 60) + WS-END-SS.
+            IF WS-END-SECS >= WS-START-SECS THEN
+               COMPUTE WS-ELAPSED-SECONDS = WS-END-SECS - WS-START-SECS
+            ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                  WS-END-SECS - WS-START-SECS + 86400
+            END-IF.
+            IF WS-ELAPSE-WARN-THRESHOLD > 0 AND
+               WS-ELAPSED-SECONDS > WS-ELAPSE-WARN-THRESHOLD THEN
+               IF WS-RETURN-CODE < 04 THEN
+                  SET WS-RC-WARNING TO TRUE
+               END-IF
+            END-IF.
+       WRITE-SUMMARY.
+            MOVE SPACES TO RPT-LINE.
+            MOVE '---- COBDB2 EXTRACT SUMMARY ----' TO RPT-LINE.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-FETCH-COUNT TO WS-FETCH-COUNT-DISPLAY.
+            STRING 'ROWS FETCHED  : ' WS-FETCH-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-TOTAL-SALARY TO WS-TOTAL-SALARY-DISPLAY.
+            STRING 'TOTAL SALARY  : ' WS-TOTAL-SALARY-DISPLAY
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-HIGH-COUNT TO WS-HIGH-COUNT-DISPLAY.
+            STRING 'HIGH EARNERS  : ' WS-HIGH-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO RPT-LINE
+            END-STRING.
+            WRITE RPT-LINE.
\ No newline at end of file
