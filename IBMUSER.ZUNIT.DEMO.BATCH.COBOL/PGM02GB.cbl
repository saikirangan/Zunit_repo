@@ -1,13 +1,49 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGM02GB.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 LS-NUMBER-A PIC 9(5).
-       01 LS-NUMBER-B PIC 9(5).
-       01 LS-RESULT-B PIC 9(6).
-       PROCEDURE DIVISION USING LS-NUMBER-A, LS-NUMBER-B, LS-RESULT-B.
-
-       MAIN-ROUTINE.
-            DISPLAY 'Program B is performing arithmetic operations'.
-            COMPUTE LS-RESULT-B = LS-NUMBER-A + LS-NUMBER-B.
-            GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM02GB.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-NUMBER-A PIC 9(5).
+       01 LS-NUMBER-B PIC 9(5).
+       01 LS-RESULT-B PIC 9(6).
+       01 LS-OPERATION-CODE PIC X(1).
+           88 LS-OP-ADD      VALUE 'A'.
+           88 LS-OP-SUBTRACT VALUE 'S'.
+           88 LS-OP-MULTIPLY VALUE 'M'.
+           88 LS-OP-DIVIDE   VALUE 'D'.
+        01 LS-RETURN-CODE PIC 9(2).
+           88 LS-RC-OK       VALUE 00.
+           88 LS-RC-OVERFLOW VALUE 12.
+       PROCEDURE DIVISION USING LS-NUMBER-A, LS-NUMBER-B, LS-RESULT-B,
+                                    LS-OPERATION-CODE, LS-RETURN-CODE.
+
+       MAIN-ROUTINE.
+            DISPLAY 'Program B is performing arithmetic operations'.
+            SET LS-RC-OK TO TRUE.
+            EVALUATE TRUE
+                WHEN LS-OP-SUBTRACT
+                     IF LS-NUMBER-A < LS-NUMBER-B THEN
+                        SET LS-RC-OVERFLOW TO TRUE
+                     ELSE
+                        COMPUTE LS-RESULT-B = LS-NUMBER-A - LS-NUMBER-B
+                          ON SIZE ERROR
+                            SET LS-RC-OVERFLOW TO TRUE
+                        END-COMPUTE
+                     END-IF
+                WHEN LS-OP-MULTIPLY
+                     COMPUTE LS-RESULT-B = LS-NUMBER-A * LS-NUMBER-B
+                       ON SIZE ERROR
+                         SET LS-RC-OVERFLOW TO TRUE
+                     END-COMPUTE
+                WHEN LS-OP-DIVIDE
+                     COMPUTE LS-RESULT-B = LS-NUMBER-A / LS-NUMBER-B
+                       ON SIZE ERROR
+                         SET LS-RC-OVERFLOW TO TRUE
+                     END-COMPUTE
+                WHEN OTHER
+                     COMPUTE LS-RESULT-B = LS-NUMBER-A + LS-NUMBER-B
+                       ON SIZE ERROR
+                         SET LS-RC-OVERFLOW TO TRUE
+                     END-COMPUTE
+            END-EVALUATE.
+            MOVE LS-RETURN-CODE TO RETURN-CODE.
+            GOBACK.
