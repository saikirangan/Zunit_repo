@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID.   PGM08.                                             00020000
+       ENVIRONMENT DIVISION.                                            00030000
+       INPUT-OUTPUT SECTION.                                            00031000
+       FILE-CONTROL.                                                    00032000
+                SELECT PARMFILE ASSIGN TO DDPARMIN                      00033000
+                ORGANIZATION IS SEQUENTIAL.                             00034000
+                SELECT RECIN ASSIGN TO DDRECIN                          00035000
+                ORGANIZATION IS SEQUENTIAL.                             00036000
+                SELECT RECOUT ASSIGN TO DDRECOUT                        00037000
+                ORGANIZATION IS SEQUENTIAL.                             00038000
+                SELECT RPTFILE ASSIGN TO DDRPTOUT                       00039000
+                ORGANIZATION IS SEQUENTIAL.                             00040000
+       DATA DIVISION.                                                   00041000
+       FILE SECTION.                                                    00042000
+       FD PARMFILE                                                      00043000
+            RECORDING MODE IS F.                                        00044000
+       01 PARM-CARD.                                                    00045000
+          COPY CPPARMCD.                                                00045100
+       FD RECIN                                                         00046000
+            RECORDING MODE IS F.                                        00047000
+       01 RECIN-REC PIC X(80).                                          00048000
+       FD RECOUT                                                        00049000
+            RECORDING MODE IS F.                                        00050000
+       01 RECOUT-REC PIC X(80).                                         00051000
+       FD RPTFILE                                                       00052000
+            RECORDING MODE IS F.                                        00053000
+       01 RPT-LINE PIC X(80).                                           00054000
+       WORKING-STORAGE SECTION.                                         00059000
+       01 WS-EXPECT-COUNT  PIC 9(7) VALUE 0.                            00060000
+       01 WS-COUNT-IN      PIC 9(7) VALUE 0.                            00061000
+       01 WS-COUNT-OUT     PIC 9(7) VALUE 0.                            00062000
+       01 WS-COUNT-CONTROL PIC 9(7) VALUE 0.                            00062500
+       01 WS-PARM-EOF-SW   PIC X(1) VALUE 'N'.                          00063000
+           88 WS-PARM-EOF      VALUE 'Y'.                               00064000
+       01 WS-RECIN-EOF-SW  PIC X(1) VALUE 'N'.                          00065000
+           88 WS-RECIN-EOF     VALUE 'Y'.                               00066000
+       01 WS-RECOUT-EOF-SW PIC X(1) VALUE 'N'.                          00067000
+           88 WS-RECOUT-EOF    VALUE 'Y'.                               00068000
+       01 WS-MISMATCH-SW   PIC X(1) VALUE 'N'.                          00069000
+           88 WS-MISMATCH      VALUE 'Y'.                               00070000
+       01 WS-RETCD.                                                     00080000
+           COPY CPRETCD.                                                00090000
+       PROCEDURE DIVISION.                                              00100000
+       MAIN-ROUTINE.                                                    00110000
+            PERFORM READ-RECON-PARM.                                    00120000
+            PERFORM COUNT-RECIN.                                        00130000
+            PERFORM COUNT-RECOUT.                                       00140000
+            PERFORM WRITE-RECON-REPORT.                                 00150000
+            PERFORM SET-FINAL-RETURN-CODE.                              00160000
+            GOBACK.                                                     00170000
+       READ-RECON-PARM.                                                 00180000
+            OPEN INPUT PARMFILE.                                        00190000
+            PERFORM UNTIL WS-PARM-EOF                                   00200000
+               READ PARMFILE                                            00210000
+                 AT END SET WS-PARM-EOF TO TRUE                         00220000
+                 NOT AT END PERFORM APPLY-PARM-CARD                     00230000
+               END-READ                                                 00240000
+            END-PERFORM.                                                00250000
+            CLOSE PARMFILE.                                             00260000
+       APPLY-PARM-CARD.                                                 00270000
+            EVALUATE PARM-KEY                                           00280000
+                WHEN 'EXPECTCNT'                                        00290000
+                   IF PARM-VALUE-NUM > 0 THEN                           00300000
+                      MOVE PARM-VALUE-NUM TO WS-EXPECT-COUNT            00310000
+                   END-IF                                               00320000
+                WHEN OTHER                                              00330000
+                   CONTINUE                                             00340000
+            END-EVALUATE.                                               00350000
+       COUNT-RECIN.                                                     00360000
+            OPEN INPUT RECIN.                                           00370000
+            PERFORM UNTIL WS-RECIN-EOF                                  00380000
+               READ RECIN                                               00390000
+                 AT END SET WS-RECIN-EOF TO TRUE                        00400000
+                 NOT AT END                                             00401000
+                    IF RECIN-REC (1:3) = 'HDR' OR                       00402000
+                       RECIN-REC (1:3) = 'TRL' OR                       00402500
+                       RECIN-REC (1:1) = 'H'   OR                       00402600
+                       RECIN-REC (1:1) = 'T'   THEN                     00402700
+                       ADD 1 TO WS-COUNT-CONTROL                        00404000
+                    ELSE                                                00405000
+                       ADD 1 TO WS-COUNT-IN                             00406000
+                    END-IF                                              00407000
+               END-READ                                                 00420000
+            END-PERFORM.                                                00430000
+            CLOSE RECIN.                                                00440000
+       COUNT-RECOUT.                                                    00450000
+            OPEN INPUT RECOUT.                                          00460000
+            PERFORM UNTIL WS-RECOUT-EOF                                 00470000
+               READ RECOUT                                              00480000
+                 AT END SET WS-RECOUT-EOF TO TRUE                       00490000
+                 NOT AT END                                             00491000
+                    IF RECOUT-REC (1:3) = 'HDR' OR                      00492000
+                       RECOUT-REC (1:3) = 'TRL' THEN                    00493000
+                       ADD 1 TO WS-COUNT-CONTROL                        00494000
+                    ELSE                                                00495000
+                       ADD 1 TO WS-COUNT-OUT                            00496000
+                    END-IF                                              00497000
+               END-READ                                                 00510000
+            END-PERFORM.                                                00520000
+            CLOSE RECOUT.                                               00530000
+       WRITE-RECON-REPORT.                                              00540000
+            OPEN OUTPUT RPTFILE.                                        00550000
+            IF WS-COUNT-IN NOT = WS-COUNT-OUT OR                        00560000
+               WS-COUNT-IN NOT = WS-EXPECT-COUNT THEN                   00570000
+               SET WS-MISMATCH TO TRUE                                  00580000
+            END-IF.                                                     00590000
+            MOVE SPACES TO RPT-LINE.                                    00600000
+            MOVE '---- RECONCILIATION REPORT ----' TO RPT-LINE.         00610000
+            WRITE RPT-LINE.                                             00620000
+            MOVE SPACES TO RPT-LINE.                                    00630000
+            STRING 'EXPECTED COUNT : ' WS-EXPECT-COUNT                  00640000
+               DELIMITED BY SIZE INTO RPT-LINE                          00650000
+            END-STRING.                                                 00660000
+            WRITE RPT-LINE.                                             00670000
+            MOVE SPACES TO RPT-LINE.                                    00680000
+            STRING 'ACTUAL IN COUNT: ' WS-COUNT-IN                      00690000
+               DELIMITED BY SIZE INTO RPT-LINE                          00700000
+            END-STRING.                                                 00710000
+            WRITE RPT-LINE.                                             00720000
+            MOVE SPACES TO RPT-LINE.                                    00730000
+            STRING 'ACTUAL OUT COUNT: ' WS-COUNT-OUT                    00740000
+               DELIMITED BY SIZE INTO RPT-LINE                          00750000
+            END-STRING.                                                 00760000
+            WRITE RPT-LINE.                                             00770000
+            MOVE SPACES TO RPT-LINE.                                    00780000
+            IF WS-MISMATCH THEN                                         00790000
+               MOVE 'RESULT         : MISMATCH' TO RPT-LINE             00800000
+            ELSE                                                        00810000
+               MOVE 'RESULT         : MATCH' TO RPT-LINE                00820000
+            END-IF.                                                     00830000
+            WRITE RPT-LINE.                                             00840000
+            CLOSE RPTFILE.                                              00850000
+       SET-FINAL-RETURN-CODE.                                           00860000
+            SET WS-RC-OK TO TRUE.                                       00870000
+            IF WS-MISMATCH THEN                                         00880000
+               SET WS-RC-DATA-ERROR TO TRUE                             00890000
+            END-IF.                                                     00900000
+            MOVE WS-RETURN-CODE TO RETURN-CODE.                         00910000
