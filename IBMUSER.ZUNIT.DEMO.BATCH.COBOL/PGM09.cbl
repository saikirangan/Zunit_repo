@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGM09.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CA-NAME PIC X(20).
+       01 WS-MSG-AREA PIC X(79).
+       01 WS-MSG-LEN PIC S9(4) COMP VALUE 79.
+            EXEC SQL
+                 INCLUDE SQLCA
+            END-EXEC.
+
+            EXEC SQL
+                 INCLUDE DCLGEN
+            END-EXEC.
+
+       01  DCLEMPOLYEE.
+           10 WS-EMPID     PIC S9(9) USAGE COMP.
+           10 WS-EMPNAME.
+                49 WS-EMPNAME-LEN  PIC S9(4) USAGE COMP.
+                 49 WS-EMPNAME-TEXT   PIC X(20).
+           10 WS-SALARY       PIC S9(8)V9(2) USAGE COMP-3.
+       01 WS-EMPID-DISPLAY PIC 9(8).
+
+            EXEC SQL
+                 DECLARE CSR3 CURSOR FOR
+                 SELECT EMPID, EMPNAME, SALARY
+                 FROM   EMP_DB
+                 WHERE  EMPNAME = :WS-EMPNAME-TEXT
+                 FOR FETCH ONLY
+            END-EXEC.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(20).
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+            IF EIBCALEN = 0
+               PERFORM SEND-PROMPT-SCREEN
+               EXEC CICS
+                    RETURN TRANSID('EMPQ')
+                    COMMAREA(WS-CA-NAME)
+                    LENGTH(20)
+               END-EXEC
+            ELSE
+               PERFORM RECEIVE-NAME
+               PERFORM LOOKUP-EMPLOYEE
+               PERFORM SEND-RESULT-SCREEN
+               EXEC CICS
+                    RETURN
+               END-EXEC
+            END-IF.
+       SEND-PROMPT-SCREEN.
+            MOVE SPACES TO WS-MSG-AREA.
+            MOVE 'ENTER EMPLOYEE NAME:' TO WS-MSG-AREA.
+            EXEC CICS
+                 SEND TEXT
+                 FROM(WS-MSG-AREA)
+                 LENGTH(WS-MSG-LEN)
+                 ERASE
+            END-EXEC.
+       RECEIVE-NAME.
+            EXEC CICS
+                 RECEIVE
+                 INTO(WS-CA-NAME)
+                 LENGTH(20)
+            END-EXEC.
+       LOOKUP-EMPLOYEE.
+            MOVE WS-CA-NAME TO WS-EMPNAME-TEXT.
+            EXEC SQL
+                 OPEN CSR3
+            END-EXEC.
+            EXEC SQL
+                 FETCH CSR3
+                 INTO :WS-EMPID, :WS-EMPNAME, :WS-SALARY
+            END-EXEC.
+            EXEC SQL
+                 CLOSE CSR3
+            END-EXEC.
+       SEND-RESULT-SCREEN.
+            MOVE SPACES TO WS-MSG-AREA.
+            EVALUATE SQLCODE
+                WHEN ZERO
+                    MOVE WS-EMPID TO WS-EMPID-DISPLAY
+                    STRING WS-EMPNAME-TEXT ' SALARY=' WS-SALARY
+                       DELIMITED BY SIZE INTO WS-MSG-AREA
+                    END-STRING
+                WHEN 100
+                    MOVE 'EMPLOYEE NOT FOUND' TO WS-MSG-AREA
+                WHEN OTHER
+                    MOVE 'DB2 ERROR ON LOOKUP' TO WS-MSG-AREA
+            END-EVALUATE.
+            EXEC CICS
+                 SEND TEXT
+                 FROM(WS-MSG-AREA)
+                 LENGTH(WS-MSG-LEN)
+                 ERASE
+            END-EXEC.
