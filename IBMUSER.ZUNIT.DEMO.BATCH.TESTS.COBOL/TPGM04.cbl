@@ -274,11 +274,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 1 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 3 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''1''. '
+               'EXPECTED RECORD COUNT IS ''3''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -298,11 +298,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 1 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 3 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''1''. '
+               'EXPECTED RECORD COUNT IS ''3''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -322,11 +322,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 1 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 3 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''1''. '
+               'EXPECTED RECORD COUNT IS ''3''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -647,7 +647,25 @@
        01 AZ-FLAG-IN        PIC 9(1).
        01 AZ-RECORD-PTR     POINTER.
        01 AZ-RC-WORK        PIC S9(4) USAGE BINARY.
+       01 AZ-COMPARE.
+         03 AZ-COMPARE-ITEM-NAME-PTR  POINTER.
+         03 AZ-COMPARE-ITEM-NAME-LEN  PIC S9(9) COMP-5.
+         03 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         03 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         03 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         03 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+         03 AZ-ITEM-NAME-S            PIC S9(8) COMP.
+         03 AZ-ITEM-NAME-LEN          PIC S9(8) COMP.
+       1 AZ-TEST-EXPECTED-DATA-VALUE.
+          3 AZU00000000 PIC X(80) VALUE 'SMITH JOHN'.
+          3 AZU00000010 PIC X(80) VALUE 'JONES MARY'.
+          3 AZU00000020 PIC X(80) VALUE 'DAVIS ROBERT'.
        LOCAL-STORAGE SECTION.
+       1 AZ-COMPARE-ITEM-NAMES.
+         3 AZU00000001.
+            5 PIC X(20) DISPLAY VALUE 'OUTREC'.
+       1 AZ-COMPARE-WORK-ITEMS.
+          3 AZU00000002 PIC X(80) OCCURS 2.
        LINKAGE SECTION.
        01 AZ-TEST             PIC X(80).
        01 AZ-INFO-BLOCK.
@@ -658,6 +676,9 @@
        01 AZ-ACMDVA           PIC X(4).
        01 AZ-PARM             PIC X(80).
        01 AZ-WK-RECORD-COUNT  PIC 9(5) COMP-5.
+       01 AZ-COMPARE-ITEM-NAME      PIC X(1000).
+       01 AZ-COMPARE-ITEM-VALUE     PIC X(254).
+       01 AZ-COMPARE-ITEM-EXP-VALUE PIC X(254).
       *  *** OUTREC : ZUT00000001
        1 ZUT00000001 PIC X(80).
       *
@@ -732,24 +753,105 @@
       *     DISPLAY 'AZU0000I QSAM_OUTFILE_PGM04 END.'
            GOBACK.
        P-OUTPUT-TEST2.
+           INITIALIZE AZ-COMPARE-WORK-ITEMS
            IF AZ-RECORD-COUNT = 0 THEN
              CONTINUE
+           ELSE IF AZ-RECORD-COUNT = 2
+             MOVE 0 TO RETURN-CODE
+             IF ZUT00000001 = AZU00000000 THEN
+               CONTINUE
+             ELSE
+               MOVE ZUT00000001 TO AZU00000002(1)
+               MOVE AZU00000000 TO AZU00000002(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF AZU00000001
+               MOVE LENGTH OF AZU00000001 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           AZU00000002(1)
+               MOVE 80 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           AZU00000002(2)
+               MOVE 80 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
+               STRING
+                 'COMPARE FAILED AT RECORD 2 '
+                 'IN OUTFILE.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF BZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF BZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
            ELSE
              CONTINUE
+               END-IF
            END-IF.
            EXIT.
        P-OUTPUT-TEST3.
+           INITIALIZE AZ-COMPARE-WORK-ITEMS
            IF AZ-RECORD-COUNT = 0 THEN
              CONTINUE
+           ELSE IF AZ-RECORD-COUNT = 2
+             MOVE 0 TO RETURN-CODE
+             IF ZUT00000001 = AZU00000010 THEN
+               CONTINUE
+             ELSE
+               MOVE ZUT00000001 TO AZU00000002(1)
+               MOVE AZU00000010 TO AZU00000002(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF AZU00000001
+               MOVE LENGTH OF AZU00000001 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           AZU00000002(1)
+               MOVE 80 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           AZU00000002(2)
+               MOVE 80 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
+               STRING
+                 'COMPARE FAILED AT RECORD 2 '
+                 'IN OUTFILE.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF BZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF BZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
            ELSE
              CONTINUE
+               END-IF
            END-IF.
            EXIT.
        P-OUTPUT-TEST4.
+           INITIALIZE AZ-COMPARE-WORK-ITEMS
            IF AZ-RECORD-COUNT = 0 THEN
              CONTINUE
+           ELSE IF AZ-RECORD-COUNT = 2
+             MOVE 0 TO RETURN-CODE
+             IF ZUT00000001 = AZU00000020 THEN
+               CONTINUE
+             ELSE
+               MOVE ZUT00000001 TO AZU00000002(1)
+               MOVE AZU00000020 TO AZU00000002(2)
+               SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF AZU00000001
+               MOVE LENGTH OF AZU00000001 TO AZ-COMPARE-ITEM-NAME-LEN
+               SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+           AZU00000002(1)
+               MOVE 80 TO AZ-COMPARE-ITEM-VALUE-LEN
+               SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+           AZU00000002(2)
+               MOVE 80 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
+               MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
+               STRING
+                 'COMPARE FAILED AT RECORD 2 '
+                 'IN OUTFILE.'
+                 DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
+                 WITH POINTER MESSAGE-LEN OF BZ-ASSERT
+               END-STRING
+               SUBTRACT 1 FROM MESSAGE-LEN OF BZ-ASSERT
+               PERFORM THROW-ASSERTION
+             END-IF
            ELSE
              CONTINUE
+               END-IF
            END-IF.
            EXIT.
        P-INPUT-TEST2.
@@ -773,6 +875,65 @@
              CONTINUE
            END-IF.
            EXIT.
+       THROW-ASSERTION.
+           SET ADDRESS OF AZ-COMPARE-ITEM-NAME TO
+           AZ-COMPARE-ITEM-NAME-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-VALUE TO
+           AZ-COMPARE-ITEM-VALUE-PTR.
+           SET ADDRESS OF AZ-COMPARE-ITEM-EXP-VALUE TO
+           AZ-COMPARE-ITEM-EXP-VALUE-PTR.
+      *    DISPLAY ERROR MESSAGE AND ENDS TEST
+           DISPLAY 'AZU0000I *******************************************
+      -    '*************************************'
+           DISPLAY 'AZU2001W THE TEST "' AZ-TEST(1:AZ-TEST-LEN)
+           '" FAILED DUE TO AN ASSERTION.'
+           DISPLAY 'AZU1101I ' MESSAGE-TXT OF BZ-ASSERT(1:MESSAGE-LEN
+           OF BZ-ASSERT)
+           DISPLAY 'AZU0000I  DATA ITEM NAME : '
+           AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+           DISPLAY 'AZU0000I   VALUE         : '
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+           DISPLAY 'AZU0000I   EXPECTED VALUE: '
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+           DISPLAY 'AZU0000I *******************************************
+      -    '*************************************'
+           CALL BZUASSRT USING BZ-P1 BZ-P2 BZ-P3 BZ-ASSERT
+           MOVE 1 TO TRACE-LEN OF BZ-TRACE
+           MOVE 1 TO AZ-ITEM-NAME-S
+           PERFORM UNTIL AZ-ITEM-NAME-S > AZ-COMPARE-ITEM-NAME-LEN
+             MOVE 206 TO AZ-ITEM-NAME-LEN
+             IF AZ-ITEM-NAME-S + 206 > AZ-COMPARE-ITEM-NAME-LEN THEN
+               MOVE AZ-COMPARE-ITEM-NAME-LEN TO AZ-ITEM-NAME-LEN
+               SUBTRACT AZ-ITEM-NAME-S FROM AZ-ITEM-NAME-LEN
+               ADD 1 TO AZ-ITEM-NAME-LEN
+             END-IF
+             STRING 'ITEM NAME='
+             AZ-COMPARE-ITEM-NAME(AZ-ITEM-NAME-S:AZ-ITEM-NAME-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF BZ-TRACE
+               WITH POINTER TRACE-LEN OF BZ-TRACE
+             END-STRING
+             SUBTRACT 1 FROM TRACE-LEN OF BZ-TRACE
+             SET AZ-TRACE-PTR TO ADDRESS OF TRACE-TXT OF BZ-TRACE
+             CALL BZUTRACE USING BZ-TRACE
+             MOVE 1 TO TRACE-LEN OF BZ-TRACE
+             ADD AZ-ITEM-NAME-LEN TO AZ-ITEM-NAME-S
+           END-PERFORM
+           STRING 'VALUE   ='
+           AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF BZ-TRACE
+               WITH POINTER TRACE-LEN OF BZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF BZ-TRACE
+           CALL BZUTRACE USING BZ-TRACE
+           MOVE 1 TO TRACE-LEN OF BZ-TRACE
+           STRING 'EXPECTED='
+           AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
+               DELIMITED BY SIZE INTO TRACE-TXT OF BZ-TRACE
+               WITH POINTER TRACE-LEN OF BZ-TRACE
+             END-STRING
+           SUBTRACT 1 FROM TRACE-LEN OF BZ-TRACE
+           CALL BZUTRACE USING BZ-TRACE
+           EXIT.
        END PROGRAM 'QSAM_OUTFILE_PGM04'.
       *+---------------------------------------------------------------+
       *| ZUNIT GTMEMRC                                                 |
