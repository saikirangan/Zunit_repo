@@ -416,11 +416,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 3 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 5 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''3''. '
+               'EXPECTED RECORD COUNT IS ''5''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -440,11 +440,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 0 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 2 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''0''. '
+               'EXPECTED RECORD COUNT IS ''2''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -464,11 +464,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 0 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 2 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''0''. '
+               'EXPECTED RECORD COUNT IS ''2''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -488,11 +488,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 0 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 2 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''0''. '
+               'EXPECTED RECORD COUNT IS ''2''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
