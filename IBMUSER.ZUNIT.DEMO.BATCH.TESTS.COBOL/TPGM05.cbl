@@ -213,11 +213,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 1 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 3 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''1''. '
+               'EXPECTED RECORD COUNT IS ''3''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -237,11 +237,11 @@
              AZ-GRP-INDEX AZ-FLAG-IN AZ-RECORD-PTR
            SET ADDRESS OF AZ-RECORD-COUNT TO AZ-RECORD-PTR
            MOVE AZ-RC-WORK TO RETURN-CODE
-           IF AZ-RECORD-COUNT NOT EQUAL 1 THEN
+           IF AZ-RECORD-COUNT NOT EQUAL 3 THEN
              MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
              MOVE AZ-RECORD-COUNT TO AZ-OUTPUT-COUNT-STR
              STRING
-               'EXPECTED RECORD COUNT IS ''1''. '
+               'EXPECTED RECORD COUNT IS ''3''. '
                'BUT REAL RECORD COUNT IS ''' AZ-OUTPUT-COUNT-STR ''''
                ' IN OUTFILE.'
                DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
@@ -661,7 +661,7 @@
            INITIALIZE AZ-COMPARE-WORK-ITEMS
            IF AZ-RECORD-COUNT = 0 THEN
              CONTINUE
-           ELSE IF AZ-RECORD-COUNT = 1
+           ELSE IF AZ-RECORD-COUNT = 2
              MOVE 0 TO RETURN-CODE
              IF ZUT00000004 OF ZUT00000003 = AZU00000000 THEN
                CONTINUE
@@ -678,7 +678,7 @@
                MOVE 20 TO AZ-COMPARE-ITEM-EXP-VALUE-LEN
                MOVE 1 TO MESSAGE-LEN OF BZ-ASSERT
                STRING
-                 'COMPARE FAILED AT RECORD 1 '
+                 'COMPARE FAILED AT RECORD 2 '
                  'IN OUTFILE.'
                  DELIMITED BY SIZE INTO MESSAGE-TXT OF BZ-ASSERT
                  WITH POINTER MESSAGE-LEN OF BZ-ASSERT
